@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    BES-CONFIG-TXN-RECORD - ONE UPDATE TRANSACTION AGAINST THE
+      *    BES-CONFIG-RECORD MAINTENANCE FILE (REQUEST 010): RETUNE THE
+      *    DEFAULT DELAY/TASK NUMBER FOR AN EXISTING IVP-BES-NAME, OR
+      *    ADD A NEW ONE IF THE NAME IS NOT ALREADY ON FILE.
+      ******************************************************************
+       01  BES-CONFIG-TXN-RECORD.
+           05  BESU-BES-NAME          PIC X(8).
+           05  BESU-NEW-DELAY         PIC S9(8) COMP.
+           05  BESU-NEW-TASKNO        PIC S9(8) COMP.
