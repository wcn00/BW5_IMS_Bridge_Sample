@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    BES-DRIVER-RECORD - ONE ROW PER TARGET IMS REGION FOR THE
+      *    MULTI-BES IVP DRIVER TABLE (REQUEST 003).  ONE SUBMITTED JOB
+      *    LOOPS THE IVP LOGIC OVER EVERY ROW INSTEAD OF ONE MANUAL
+      *    SUBMISSION PER REGION.
+      *
+      *    BESD-IVP-TYPE/BESD-IVP-BES/BESD-IVP-WRITES CARRY THE SAME
+      *    VALUES IVPDRVR MUST STAMP ONTO EACH GENERATED IVP-TYPE,
+      *    IVP-BES AND IVP-WRITES (SEE WSIVPFLD.CPY) SO THE RECORDS IT
+      *    WRITES PASS IVPEDIT'S VALIDATION (REQUEST 008) AND RECONCILE
+      *    CORRECTLY IN IVPRECON (REQUEST 002) INSTEAD OF BEING LEFT AT
+      *    THEIR MOVE SPACES/ZERO DEFAULT.
+      ******************************************************************
+       01  BES-DRIVER-RECORD.
+           05  BESD-BES-NAME          PIC X(8).
+           05  BESD-BES-TRAN-ID       PIC X(8).
+           05  BESD-BES-PGM-NAME      PIC X(8).
+           05  BESD-IVP-TYPE          PIC X(1).
+           05  BESD-IVP-BES           PIC X(1).
+           05  BESD-IVP-WRITES        PIC 9(8).
