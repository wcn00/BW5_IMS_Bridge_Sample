@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    MQ-RETRY-RECORD - BOUNDED RETRY TRACKING, ONE ROW PER
+      *    MQIIH-TRANINSTANCEID, RECORDING HOW MANY TIMES A TRANSACTION
+      *    HAS BEEN AUTOMATICALLY REQUEUED AFTER AN IMS ABEND/ROLLBACK
+      *    AND THE CONFIGURED RETRY LIMIT FOR IT (REQUEST 013).
+      ******************************************************************
+       01  MQ-RETRY-RECORD.
+           05  MQRT-TRANINSTANCEID      PIC X(16).
+           05  MQRT-IVP-ID              PIC X(8).
+           05  MQRT-BTCH-SEQ-NO         PIC S9(8) COMP.
+           05  MQRT-RETRY-COUNT         PIC S9(4) COMP.
+           05  MQRT-MAX-RETRIES         PIC S9(4) COMP.
