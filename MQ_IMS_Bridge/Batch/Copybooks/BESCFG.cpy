@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    BES-CONFIG-RECORD - ONE ROW PER IVP-BES-NAME HOLDING THE
+      *    DEFAULT SIMULATED BACK-END DELAY AND TASK NUMBER USED TO
+      *    POPULATE IVP-BES-DELAY / IVP-BES-TASKNO (REQUEST 010), SO
+      *    OPERATIONS CAN RETUNE SIMULATED BACK-END TIMING FOR A NEW
+      *    IMS REGION WITHOUT A CODE CHANGE.
+      ******************************************************************
+       01  BES-CONFIG-RECORD.
+           05  BESC-BES-NAME          PIC X(8).
+           05  BESC-DEFAULT-DELAY     PIC S9(8) COMP.
+           05  BESC-DEFAULT-TASKNO    PIC S9(8) COMP.
