@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    MQ-RETRY-INPUT - PER-ATTEMPT EXTRACT CORRELATING AN MQIIH
+      *    TRANSACTION INSTANCE BACK TO THE IVP REQUEST THAT CROSSED
+      *    THE BRIDGE (REQUEST 013), CARRYING THE MQIIH FIELDS NEEDED TO
+      *    DECIDE WHETHER A UNIT OF WORK ABENDED/ROLLED BACK AND TO
+      *    HONOR MQIIH-REPLYTOFORMAT WHEN IT IS REQUEUED.
+      *
+      *    MQRI-TRANSTATE VALUES RECOGNIZED AS FAILED (RETRIABLE):
+      *        'A' = IMS ABEND
+      *        'R' = IMS ROLLBACK
+      *    ANY OTHER VALUE IS TREATED AS A SUCCESSFUL TRANSACTION AND
+      *    IS NOT ELIGIBLE FOR RETRY.
+      ******************************************************************
+       01  MQ-RETRY-INPUT.
+           05  MQRI-IVP-ID              PIC X(8).
+           05  MQRI-BTCH-SEQ-NO         PIC S9(8) COMP.
+           05  MQRI-TRANINSTANCEID      PIC X(16).
+           05  MQRI-TRANSTATE           PIC X.
+           05  MQRI-COMMITMODE          PIC X.
+           05  MQRI-REPLYTOFORMAT       PIC X(8).
