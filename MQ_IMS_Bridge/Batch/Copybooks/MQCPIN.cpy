@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    MQ-CODEPAGE-ASCII-INPUT - PER-TRANSACTION CAPTURE OF
+      *    IVP-DESCR / IVP-RESULT AS THEY EXISTED ON THE ASCII SIDE OF
+      *    THE BRIDGE (THE "Copybook Schema.cpy" MQIIH/llzz SIDE),
+      *    BEFORE THE Cp1047/Cp037 EBCDIC CONVERSION WS-IVP-FIELDS GOES
+      *    THROUGH ON THE WAY TO/FROM IMS (REQUEST 014).  KEYED THE
+      *    SAME AS THE EBCDIC-SIDE IVP EXTRACT SO THE TWO CAN BE
+      *    CORRELATED AND COMPARED AFTER CONVERSION.
+      ******************************************************************
+       01  MQ-CODEPAGE-ASCII-INPUT.
+           05  MQCA-IVP-ID              PIC X(8).
+           05  MQCA-BTCH-SEQ-NO         PIC S9(8) COMP.
+           05  MQCA-DESCR-ASCII         PIC X(56).
+           05  MQCA-RESULT-ASCII        PIC X(80).
