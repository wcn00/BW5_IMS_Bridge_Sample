@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    MQ-QUEUE-EXTRACT - PER-TRANSACTION EXTRACT CORRELATING THE
+      *    QUEUE MANAGER/QUEUE NAME A REQUEST AND REPLY TRAVELLED
+      *    THROUGH BACK TO THE IVP REQUEST THAT CROSSED THE BRIDGE
+      *    (REQUEST 009), SO QUEUE-LEVEL TROUBLESHOOTING DOES NOT
+      *    DEPEND ON SOMEONE REMEMBERING HOW A GIVEN WEEK WAS
+      *    CONFIGURED.
+      ******************************************************************
+       01  MQ-QUEUE-EXTRACT.
+           05  MQQX-IVP-ID              PIC X(8).
+           05  MQQX-BTCH-SEQ-NO         PIC S9(8) COMP.
+           05  MQQX-TRANINSTANCEID      PIC X(16).
+           05  MQQX-QMGR-NAME           PIC X(48).
+           05  MQQX-QUEUE-NAME          PIC X(48).
+           05  MQQX-REPLYTO-QMGR-NAME   PIC X(48).
+           05  MQQX-REPLYTO-QUEUE       PIC X(48).
