@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    MQIIH-AUDIT-EXTRACT - PER-TRANSACTION EXTRACT OF THE MQIIH
+      *    COMMIT-MODE FIELDS (REQUEST 004), CORRELATED BACK TO THE IVP
+      *    REQUEST THAT CROSSED THE BRIDGE SO A POST-ABEND REVIEW CAN
+      *    RECONSTRUCT WHICH UNITS OF WORK WERE IN FLIGHT AND AT WHAT
+      *    COMMIT POINT.
+      ******************************************************************
+       01  MQIIH-AUDIT-EXTRACT.
+           05  MQXA-IVP-ID              PIC X(8).
+           05  MQXA-BTCH-SEQ-NO         PIC S9(8) COMP.
+           05  MQXA-TRANINSTANCEID      PIC X(16).
+           05  MQXA-TRANSTATE           PIC X.
+           05  MQXA-COMMITMODE          PIC X.
