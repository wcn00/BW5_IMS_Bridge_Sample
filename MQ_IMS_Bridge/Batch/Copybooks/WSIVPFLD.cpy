@@ -0,0 +1,47 @@
+      ******************************************************************
+      *    WS-IVP-FIELDS - PLAIN-TEXT COPY OF THE IVP RESULT LAYOUT
+      *    DEFINED IN WSIVP-1.cpy / MQPlusResponse.cpy.  FIELD-FOR-FIELD
+      *    MATCH SO BATCH PROGRAMS CAN SHARE THE SAME RECORD SHAPE THE
+      *    BW BRIDGE USES FOR WS-IVP-FIELDS.
+      *
+      *    IVP-CONV-TRIP-COUNT / IVP-CONV-TRIP (REQUEST 011) DRIVE AND
+      *    TIME A MULTI-TRIP CONVERSATIONAL EXCHANGE (IVP-TYPE = 'C')
+      *    END TO END.  THE BW-SIDE WSIVP-1.cpy / MQPlusResponse.cpy
+      *    SHARED-RESOURCE COPYBOOKS CARRY THE SAME TRAILING FIELDS SO
+      *    THE LIVE IVPEXTR EXTRACT LINES UP WITH THIS LAYOUT.
+      ******************************************************************
+       01  WS-IVP-FIELDS.
+           05  IVP-ID                PIC  X(8).
+           05  IVP-DESCR             PIC  X(56).
+           05  IVP-RESULT            PIC  X(80).
+           05  IVP-BES-NAME          PIC  X(8).
+           05  IVP-BES-TRAN-ID       PIC  X(8).
+           05  IVP-BES-PGM-NAME      PIC  X(8).
+           05  IVP-USERID            PIC  X(8).
+           05  IVP-START-TIME        PIC  X(8).
+           05  IVP-START-LILSECS     REDEFINES IVP-START-TIME
+                                     USAGE COMP-2.
+           05  IVP-REPLY-TIME        PIC  X(8).
+           05  IVP-REPLY-LILSECS     REDEFINES IVP-REPLY-TIME
+                                     USAGE COMP-2.
+           05  IVP-SUBJ-SFX          PIC  X(30).
+           05  IVP-TYPE              PIC  X(1).
+           05  IVP-BES               PIC  X(1).
+           05  IVP-WRITES            PIC S9(8)      USAGE COMP.
+           05  IVP-BES-TASKNO        PIC S9(8)      USAGE COMP.
+           05  IVP-BES-DELAY         PIC S9(8)      USAGE COMP.
+           05  IVP-BTCH-SEQ-NO       PIC S9(8)      USAGE COMP.
+           05  IVP-START-DATE-CHAR   PIC  X(16).
+           05  IVP-START-TIME-CHAR   PIC  X(16).
+           05  IVP-REPLY-DATE-CHAR   PIC  X(16).
+           05  IVP-REPLY-TIME-CHAR   PIC  X(16).
+           05  IVP-CONV-TRIP-COUNT   PIC S9(4)      USAGE COMP.
+           05  IVP-CONV-TRIP         OCCURS 8 TIMES.
+               10  IVP-CONV-START-TIME    PIC  X(8).
+               10  IVP-CONV-START-LILSECS REDEFINES
+                                     IVP-CONV-START-TIME
+                                     USAGE COMP-2.
+               10  IVP-CONV-REPLY-TIME    PIC  X(8).
+               10  IVP-CONV-REPLY-LILSECS REDEFINES
+                                     IVP-CONV-REPLY-TIME
+                                     USAGE COMP-2.
