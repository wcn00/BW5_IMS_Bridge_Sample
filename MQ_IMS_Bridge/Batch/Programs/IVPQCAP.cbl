@@ -0,0 +1,126 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPQCAP
+      *  REQUEST    : 009
+      *  PURPOSE    : APPEND EVERY QUEUE MANAGER / QUEUE NAME
+      *               COMBINATION A TRANSACTION TRAVELLED THROUGH (THE
+      *               MQ-QUEUE-EXTRACT RECORD, CORRELATED BY
+      *               MQIIH-TRANINSTANCEID) TO A DATED HISTORY FILE SO
+      *               QUEUE-LEVEL TROUBLESHOOTING DOES NOT DEPEND ON
+      *               SOMEONE REMEMBERING WHICH QUEUE WAS CONFIGURED
+      *               THAT WEEK.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPQCAP.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQQ-EXTRACT-FILE ASSIGN TO MQQEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT QUEUE-HIST-FILE ASSIGN TO DYNAMIC WS-QHIST-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-QHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQQ-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY MQQEXTR.
+
+       FD  QUEUE-HIST-FILE
+           RECORDING MODE IS F.
+       01  QUEUE-HIST-RECORD.
+           05  QHIST-RUN-DATE               PIC X(8).
+           05  QHIST-IVP-ID                 PIC X(8).
+           05  QHIST-BTCH-SEQ-NO            PIC 9(8).
+           05  QHIST-TRANINSTANCEID         PIC X(16).
+           05  QHIST-QMGR-NAME              PIC X(48).
+           05  QHIST-QUEUE-NAME             PIC X(48).
+           05  QHIST-REPLYTO-QMGR-NAME      PIC X(48).
+           05  QHIST-REPLYTO-QUEUE          PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-QHIST-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-QHIST-DSN             PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+
+       COPY MQQEXTR REPLACING MQ-QUEUE-EXTRACT BY MQ-QUEUE-EXTR-WORK.
+
+       LINKAGE SECTION.
+       01  LK-RUN-DATE               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-RUN-DATE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           STRING 'QHIST.D' DELIMITED BY SIZE
+                  LK-RUN-DATE DELIMITED BY SIZE
+               INTO WS-QHIST-DSN
+           OPEN INPUT MQQ-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPQCAP: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND QUEUE-HIST-FILE
+           IF WS-QHIST-STATUS = '35'
+               OPEN OUTPUT QUEUE-HIST-FILE
+           END-IF
+           IF WS-QHIST-STATUS NOT = '00' AND WS-QHIST-STATUS NOT = '05'
+               DISPLAY 'IVPQCAP: UNABLE TO OPEN QUEUE HIST, STATUS='
+                   WS-QHIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           MOVE LK-RUN-DATE TO QHIST-RUN-DATE
+           MOVE MQQX-IVP-ID             OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-IVP-ID
+           MOVE MQQX-BTCH-SEQ-NO        OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-BTCH-SEQ-NO
+           MOVE MQQX-TRANINSTANCEID     OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-TRANINSTANCEID
+           MOVE MQQX-QMGR-NAME          OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-QMGR-NAME
+           MOVE MQQX-QUEUE-NAME         OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-QUEUE-NAME
+           MOVE MQQX-REPLYTO-QMGR-NAME  OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-REPLYTO-QMGR-NAME
+           MOVE MQQX-REPLYTO-QUEUE      OF MQ-QUEUE-EXTR-WORK
+                                        TO QHIST-REPLYTO-QUEUE
+           WRITE QUEUE-HIST-RECORD
+           ADD 1 TO WS-RECS-WRITTEN
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ MQQ-EXTRACT-FILE INTO MQ-QUEUE-EXTR-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE MQQ-EXTRACT-FILE
+           CLOSE QUEUE-HIST-FILE
+           DISPLAY 'IVPQCAP: RECORDS READ    = ' WS-RECS-READ
+           DISPLAY 'IVPQCAP: RECORDS WRITTEN = ' WS-RECS-WRITTEN
+           MOVE ZERO TO RETURN-CODE.
