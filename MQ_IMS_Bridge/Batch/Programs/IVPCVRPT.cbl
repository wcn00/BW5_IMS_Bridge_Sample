@@ -0,0 +1,253 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPCVRPT
+      *  REQUEST    : 011
+      *  PURPOSE    : DRIVE THE TIMING SIDE OF A MULTI-TRIP
+      *               CONVERSATIONAL IVP TEST (IVP-TYPE = 'C').  FOR
+      *               EACH COMPLETED CONVERSATIONAL EXTRACT RECORD,
+      *               COMPUTE THE LATENCY OF EVERY TRIP IN IVP-CONV-
+      *               TRIP (USING THE IVP-CONV-START-LILSECS / IVP-CONV-
+      *               REPLY-LILSECS REDEFINES) AND THE END-TO-END
+      *               ELAPSED TIME ACROSS THE WHOLE CONVERSATION, THEN
+      *               REPORT MIN/MAX/AVERAGE END-TO-END LATENCY PER
+      *               IVP-BES-NAME SO A MULTI-MESSAGE EXCHANGE IS TIMED
+      *               THE SAME WAY A SINGLE ROUND TRIP IS (SEE
+      *               IVPLATRP), MATCHING HOW THE BACK END IS ACTUALLY
+      *               USED IN PRODUCTION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPCVRPT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CONV-RPT-FILE ASSIGN TO CVRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  CONV-RPT-FILE
+           RECORDING MODE IS F.
+       01  CONV-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-RPT-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-CONV-RECS-FOUND       PIC S9(8) COMP VALUE ZERO.
+       01  WS-TRIP-IDX              PIC S9(4) COMP.
+
+       01  WS-TRIP-LATENCY          USAGE COMP-2.
+       01  WS-END-TO-END-LATENCY    USAGE COMP-2.
+
+       01  WS-BES-TABLE-CTRL.
+           05  WS-BES-COUNT         PIC S9(4) COMP VALUE ZERO.
+           05  WS-BES-MAX-ENTRIES   PIC S9(4) COMP VALUE 100.
+       01  WS-BES-TABLE.
+           05  WS-BES-ENTRY OCCURS 100 TIMES
+                                    INDEXED BY WS-BES-IDX.
+               10  WS-BES-NAME-TBL      PIC X(8).
+               10  WS-BES-TXN-COUNT     PIC S9(8) COMP.
+               10  WS-BES-SUM-LATENCY   USAGE COMP-2.
+               10  WS-BES-MIN-LATENCY   USAGE COMP-2.
+               10  WS-BES-MAX-LATENCY   USAGE COMP-2.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-AVG-LATENCY           USAGE COMP-2.
+
+       01  WS-HDR-LINE-1.
+           05  FILLER               PIC X(45)
+               VALUE 'MULTI-TRIP CONVERSATIONAL IVP TIMING REPORT'.
+       01  WS-TRIP-DTL-HDR.
+           05  FILLER               PIC X(8)  VALUE 'IVP-ID'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE 'TRIP #'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE 'TRIP LATENCY'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(16) VALUE 'END-TO-END ELAP'.
+
+       01  WS-TRIP-DTL-LINE.
+           05  WS-TD-IVP-ID         PIC X(8).
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-TD-TRIP-NO        PIC Z9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  WS-TD-TRIP-LATENCY   PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-TD-END-TO-END     PIC Z,ZZZ,ZZ9.9999.
+
+       01  WS-SUMMARY-HDR-LINE.
+           05  FILLER               PIC X(8)  VALUE 'BES NAME'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'TXN COUNT'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE 'MIN LATENCY'.
+           05  FILLER               PIC X(14) VALUE 'MAX LATENCY'.
+           05  FILLER               PIC X(14) VALUE 'AVG LATENCY'.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-BES-NAME       PIC X(8).
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-SL-TXN-COUNT      PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-SL-MIN            PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SL-MAX            PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SL-AVG            PIC Z,ZZZ,ZZ9.9999.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPCVRPT: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CONV-RPT-FILE
+           WRITE CONV-RPT-LINE FROM WS-HDR-LINE-1
+           MOVE SPACES TO CONV-RPT-LINE
+           WRITE CONV-RPT-LINE
+           WRITE CONV-RPT-LINE FROM WS-TRIP-DTL-HDR
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           IF IVP-TYPE OF WS-IVP-FIELDS-WORK = 'C'
+               ADD 1 TO WS-CONV-RECS-FOUND
+               PERFORM 2200-REPORT-TRIPS
+               PERFORM 2300-ACCUMULATE-BES
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       2200-REPORT-TRIPS.
+           MOVE ZERO TO WS-END-TO-END-LATENCY
+           PERFORM VARYING WS-TRIP-IDX FROM 1 BY 1
+               UNTIL WS-TRIP-IDX >
+                   IVP-CONV-TRIP-COUNT OF WS-IVP-FIELDS-WORK
+               COMPUTE WS-TRIP-LATENCY =
+                   IVP-CONV-REPLY-LILSECS OF WS-IVP-FIELDS-WORK
+                       (WS-TRIP-IDX) -
+                   IVP-CONV-START-LILSECS OF WS-IVP-FIELDS-WORK
+                       (WS-TRIP-IDX)
+               ADD WS-TRIP-LATENCY TO WS-END-TO-END-LATENCY
+               MOVE IVP-ID OF WS-IVP-FIELDS-WORK TO WS-TD-IVP-ID
+               MOVE WS-TRIP-IDX TO WS-TD-TRIP-NO
+               MOVE WS-TRIP-LATENCY TO WS-TD-TRIP-LATENCY
+               IF WS-TRIP-IDX =
+                       IVP-CONV-TRIP-COUNT OF WS-IVP-FIELDS-WORK
+                   MOVE WS-END-TO-END-LATENCY TO WS-TD-END-TO-END
+               ELSE
+                   MOVE ZERO TO WS-TD-END-TO-END
+               END-IF
+               WRITE CONV-RPT-LINE FROM WS-TRIP-DTL-LINE
+           END-PERFORM.
+
+       2300-ACCUMULATE-BES.
+           PERFORM 2310-FIND-OR-ADD-BES
+           IF WS-BES-TXN-COUNT (WS-BES-IDX) = 1
+               MOVE WS-END-TO-END-LATENCY
+                   TO WS-BES-MIN-LATENCY (WS-BES-IDX)
+               MOVE WS-END-TO-END-LATENCY
+                   TO WS-BES-MAX-LATENCY (WS-BES-IDX)
+           ELSE
+               IF WS-END-TO-END-LATENCY < WS-BES-MIN-LATENCY
+                   (WS-BES-IDX)
+                   MOVE WS-END-TO-END-LATENCY
+                       TO WS-BES-MIN-LATENCY (WS-BES-IDX)
+               END-IF
+               IF WS-END-TO-END-LATENCY > WS-BES-MAX-LATENCY
+                   (WS-BES-IDX)
+                   MOVE WS-END-TO-END-LATENCY
+                       TO WS-BES-MAX-LATENCY (WS-BES-IDX)
+               END-IF
+           END-IF
+           ADD WS-END-TO-END-LATENCY TO WS-BES-SUM-LATENCY
+               (WS-BES-IDX).
+
+       2310-FIND-OR-ADD-BES.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-BES-COUNT > 0
+               PERFORM VARYING WS-BES-IDX FROM 1 BY 1
+                   UNTIL WS-BES-IDX > WS-BES-COUNT
+                   IF WS-BES-NAME-TBL (WS-BES-IDX) =
+                           IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                       SET WS-ENTRY-FOUND TO TRUE
+                       ADD 1 TO WS-BES-TXN-COUNT (WS-BES-IDX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ENTRY-FOUND
+               IF WS-BES-COUNT >= WS-BES-MAX-ENTRIES
+                   DISPLAY 'IVPCVRPT: BES TABLE FULL, MAX='
+                       WS-BES-MAX-ENTRIES
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-BES-COUNT
+               SET WS-BES-IDX TO WS-BES-COUNT
+               MOVE IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                   TO WS-BES-NAME-TBL (WS-BES-IDX)
+               MOVE 1 TO WS-BES-TXN-COUNT (WS-BES-IDX)
+               MOVE ZERO TO WS-BES-SUM-LATENCY (WS-BES-IDX)
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO CONV-RPT-LINE
+           WRITE CONV-RPT-LINE
+           WRITE CONV-RPT-LINE FROM WS-SUMMARY-HDR-LINE
+           PERFORM VARYING WS-BES-IDX FROM 1 BY 1
+               UNTIL WS-BES-IDX > WS-BES-COUNT
+               MOVE WS-BES-NAME-TBL (WS-BES-IDX) TO WS-SL-BES-NAME
+               MOVE WS-BES-TXN-COUNT (WS-BES-IDX) TO WS-SL-TXN-COUNT
+               MOVE WS-BES-MIN-LATENCY (WS-BES-IDX) TO WS-SL-MIN
+               MOVE WS-BES-MAX-LATENCY (WS-BES-IDX) TO WS-SL-MAX
+               COMPUTE WS-AVG-LATENCY =
+                   WS-BES-SUM-LATENCY (WS-BES-IDX) /
+                   WS-BES-TXN-COUNT (WS-BES-IDX)
+               MOVE WS-AVG-LATENCY TO WS-SL-AVG
+               WRITE CONV-RPT-LINE FROM WS-SUMMARY-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE CONV-RPT-FILE
+           DISPLAY 'IVPCVRPT: RECORDS READ         = ' WS-RECS-READ
+           DISPLAY 'IVPCVRPT: CONVERSATIONAL RECS  = '
+               WS-CONV-RECS-FOUND
+           MOVE ZERO TO RETURN-CODE.
