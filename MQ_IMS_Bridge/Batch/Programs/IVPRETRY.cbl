@@ -0,0 +1,313 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPRETRY
+      *  REQUEST    : 013
+      *  PURPOSE    : FOR EVERY MQIIH TRANSACTION ATTEMPT WHOSE
+      *               MQRI-TRANSTATE INDICATES AN IMS ABEND ('A') OR
+      *               ROLLBACK ('R'), AUTOMATICALLY REQUEUE THE
+      *               TRANSACTION (HONORING MQRI-REPLYTOFORMAT) UP TO A
+      *               BOUNDED RETRY COUNT TRACKED PER
+      *               MQIIH-TRANINSTANCEID, LOGGING EVERY ATTEMPT, SO A
+      *               TRANSIENT IMS HICCUP DURING THE BATCH WINDOW
+      *               RESOLVES ITSELF INSTEAD OF REQUIRING A MANUAL
+      *               RESEND.  ONCE THE RETRY LIMIT IS EXHAUSTED THE
+      *               TRANSACTION IS WRITTEN TO AN EXCEPTION FILE FOR
+      *               MANUAL FOLLOW-UP INSTEAD OF BEING REQUEUED AGAIN.
+      *
+      *               LK-DEFAULT-MAX-RETRIES IS THE BOUND APPLIED TO
+      *               ANY TRANINSTANCEID SEEN FOR THE FIRST TIME.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPRETRY.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQ-RETRY-INPUT-FILE ASSIGN TO MQRTRYIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT MQ-RETRY-TRACK-FILE ASSIGN TO DYNAMIC WS-TRACK-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRACK-STATUS.
+
+           SELECT MQ-RESUBMIT-FILE ASSIGN TO MQRESUB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+           SELECT MQ-RETRY-LOG-FILE ASSIGN TO MQRTRYLG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT MQ-RETRY-EXC-FILE ASSIGN TO MQRTRYEX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQ-RETRY-INPUT-FILE
+           RECORDING MODE IS F.
+           COPY MQRTRYIN.
+
+       FD  MQ-RETRY-TRACK-FILE
+           RECORDING MODE IS F.
+           COPY MQRETRY.
+
+       FD  MQ-RESUBMIT-FILE
+           RECORDING MODE IS F.
+       01  MQ-RESUBMIT-RECORD.
+           05  MQRS-TRANINSTANCEID      PIC X(16).
+           05  MQRS-IVP-ID              PIC X(8).
+           05  MQRS-BTCH-SEQ-NO         PIC 9(8).
+           05  MQRS-REPLYTOFORMAT       PIC X(8).
+           05  MQRS-RETRY-ATTEMPT-NO    PIC 9(4).
+
+       FD  MQ-RETRY-LOG-FILE
+           RECORDING MODE IS F.
+       01  MQ-RETRY-LOG-LINE            PIC X(132).
+
+       FD  MQ-RETRY-EXC-FILE
+           RECORDING MODE IS F.
+       01  MQ-RETRY-EXC-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-TRACK-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-RESUBMIT-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-LOG-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EXC-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-INPUT               VALUE 'Y'.
+       01  WS-TRACK-DSN             PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-REQUEUED         PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-EXHAUSTED        PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-TRACK-TABLE-CTRL.
+           05  WS-TRACK-COUNT       PIC S9(4) COMP VALUE ZERO.
+           05  WS-TRACK-MAX-ENTRIES PIC S9(4) COMP VALUE 500.
+       01  WS-TRACK-TABLE.
+           05  WS-TRACK-ENTRY OCCURS 500 TIMES
+                                    INDEXED BY WS-TRACK-IDX.
+               10  WS-TR-TRANINSTANCEID PIC X(16).
+               10  WS-TR-IVP-ID         PIC X(8).
+               10  WS-TR-BTCH-SEQ-NO    PIC S9(8) COMP.
+               10  WS-TR-RETRY-COUNT    PIC S9(4) COMP.
+               10  WS-TR-MAX-RETRIES    PIC S9(4) COMP.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-LOG-DETAIL.
+           05  WS-LOG-TRANINSTANCEID    PIC X(16).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-LOG-IVP-ID            PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-LOG-TRANSTATE         PIC X(1).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-LOG-ATTEMPT-NO        PIC ZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-LOG-ACTION            PIC X(30).
+
+       01  WS-EXC-DETAIL.
+           05  WS-EXC-TRANINSTANCEID    PIC X(16).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-IVP-ID            PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-RETRY-COUNT       PIC ZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-MSG               PIC X(41) VALUE
+               '*** RETRY LIMIT EXHAUSTED - MANUAL REVIEW'.
+
+       COPY MQRTRYIN REPLACING MQ-RETRY-INPUT BY MQ-RETRY-INPUT-WORK.
+
+       LINKAGE SECTION.
+       01  LK-TRACK-DSN              PIC X(44).
+       01  LK-DEFAULT-MAX-RETRIES    PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-TRACK-DSN LK-DEFAULT-MAX-RETRIES.
+       0000-MAIN.
+           MOVE LK-TRACK-DSN TO WS-TRACK-DSN
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INPUT
+               UNTIL WS-END-OF-INPUT
+           PERFORM 8000-SAVE-TRACK-TABLE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-TRACK-TABLE
+           OPEN INPUT MQ-RETRY-INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'IVPRETRY: UNABLE TO OPEN RETRY INPUT, STATUS='
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT MQ-RESUBMIT-FILE
+           OPEN OUTPUT MQ-RETRY-LOG-FILE
+           OPEN OUTPUT MQ-RETRY-EXC-FILE
+           PERFORM 2100-READ-INPUT.
+
+       1100-LOAD-TRACK-TABLE.
+           OPEN INPUT MQ-RETRY-TRACK-FILE
+           IF WS-TRACK-STATUS = '00'
+               PERFORM UNTIL WS-TRACK-STATUS = '10'
+                   READ MQ-RETRY-TRACK-FILE
+                       AT END
+                           MOVE '10' TO WS-TRACK-STATUS
+                       NOT AT END
+                           IF WS-TRACK-COUNT >= WS-TRACK-MAX-ENTRIES
+                             DISPLAY 'IVPRETRY: TRACK TABLE FULL, MAX='
+                                 WS-TRACK-MAX-ENTRIES
+                             MOVE 16 TO RETURN-CODE
+                             GOBACK
+                           END-IF
+                           ADD 1 TO WS-TRACK-COUNT
+                           SET WS-TRACK-IDX TO WS-TRACK-COUNT
+                           MOVE MQRT-TRANINSTANCEID
+                               TO WS-TR-TRANINSTANCEID (WS-TRACK-IDX)
+                           MOVE MQRT-IVP-ID
+                               TO WS-TR-IVP-ID (WS-TRACK-IDX)
+                           MOVE MQRT-BTCH-SEQ-NO
+                               TO WS-TR-BTCH-SEQ-NO (WS-TRACK-IDX)
+                           MOVE MQRT-RETRY-COUNT
+                               TO WS-TR-RETRY-COUNT (WS-TRACK-IDX)
+                           MOVE MQRT-MAX-RETRIES
+                               TO WS-TR-MAX-RETRIES (WS-TRACK-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE MQ-RETRY-TRACK-FILE
+           END-IF.
+
+       2000-PROCESS-INPUT.
+           ADD 1 TO WS-RECS-READ
+           IF MQRI-TRANSTATE OF MQ-RETRY-INPUT-WORK = 'A'
+                   OR MQRI-TRANSTATE OF MQ-RETRY-INPUT-WORK = 'R'
+               PERFORM 2200-HANDLE-FAILED-TRAN
+           END-IF
+           PERFORM 2100-READ-INPUT.
+
+       2100-READ-INPUT.
+           READ MQ-RETRY-INPUT-FILE INTO MQ-RETRY-INPUT-WORK
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2200-HANDLE-FAILED-TRAN.
+           PERFORM 2210-FIND-OR-ADD-TRACK
+           IF WS-TR-RETRY-COUNT (WS-TRACK-IDX) <
+                   WS-TR-MAX-RETRIES (WS-TRACK-IDX)
+               ADD 1 TO WS-TR-RETRY-COUNT (WS-TRACK-IDX)
+               PERFORM 2300-WRITE-RESUBMIT
+               PERFORM 2400-WRITE-LOG-ENTRY
+               ADD 1 TO WS-RECS-REQUEUED
+           ELSE
+               PERFORM 2500-WRITE-EXCEPTION
+               ADD 1 TO WS-RECS-EXHAUSTED
+           END-IF.
+
+       2210-FIND-OR-ADD-TRACK.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-TRACK-COUNT > 0
+               PERFORM VARYING WS-TRACK-IDX FROM 1 BY 1
+                   UNTIL WS-TRACK-IDX > WS-TRACK-COUNT
+                   IF WS-TR-TRANINSTANCEID (WS-TRACK-IDX) =
+                           MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+                       SET WS-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ENTRY-FOUND
+               IF WS-TRACK-COUNT >= WS-TRACK-MAX-ENTRIES
+                   DISPLAY 'IVPRETRY: TRACK TABLE FULL, MAX='
+                       WS-TRACK-MAX-ENTRIES
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-TRACK-COUNT
+               SET WS-TRACK-IDX TO WS-TRACK-COUNT
+               MOVE MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+                   TO WS-TR-TRANINSTANCEID (WS-TRACK-IDX)
+               MOVE MQRI-IVP-ID OF MQ-RETRY-INPUT-WORK
+                   TO WS-TR-IVP-ID (WS-TRACK-IDX)
+               MOVE MQRI-BTCH-SEQ-NO OF MQ-RETRY-INPUT-WORK
+                   TO WS-TR-BTCH-SEQ-NO (WS-TRACK-IDX)
+               MOVE ZERO TO WS-TR-RETRY-COUNT (WS-TRACK-IDX)
+               MOVE LK-DEFAULT-MAX-RETRIES
+                   TO WS-TR-MAX-RETRIES (WS-TRACK-IDX)
+           END-IF.
+
+       2300-WRITE-RESUBMIT.
+           MOVE SPACES TO MQ-RESUBMIT-RECORD
+           MOVE MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+               TO MQRS-TRANINSTANCEID
+           MOVE MQRI-IVP-ID OF MQ-RETRY-INPUT-WORK TO MQRS-IVP-ID
+           MOVE MQRI-BTCH-SEQ-NO OF MQ-RETRY-INPUT-WORK
+               TO MQRS-BTCH-SEQ-NO
+           MOVE MQRI-REPLYTOFORMAT OF MQ-RETRY-INPUT-WORK
+               TO MQRS-REPLYTOFORMAT
+           MOVE WS-TR-RETRY-COUNT (WS-TRACK-IDX)
+               TO MQRS-RETRY-ATTEMPT-NO
+           WRITE MQ-RESUBMIT-RECORD.
+
+       2400-WRITE-LOG-ENTRY.
+           MOVE MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+               TO WS-LOG-TRANINSTANCEID
+           MOVE MQRI-IVP-ID OF MQ-RETRY-INPUT-WORK TO WS-LOG-IVP-ID
+           MOVE MQRI-TRANSTATE OF MQ-RETRY-INPUT-WORK
+               TO WS-LOG-TRANSTATE
+           MOVE WS-TR-RETRY-COUNT (WS-TRACK-IDX) TO WS-LOG-ATTEMPT-NO
+           MOVE 'REQUEUED' TO WS-LOG-ACTION
+           WRITE MQ-RETRY-LOG-LINE FROM WS-LOG-DETAIL.
+
+       2500-WRITE-EXCEPTION.
+           MOVE MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+               TO WS-EXC-TRANINSTANCEID
+           MOVE MQRI-IVP-ID OF MQ-RETRY-INPUT-WORK TO WS-EXC-IVP-ID
+           MOVE WS-TR-RETRY-COUNT (WS-TRACK-IDX) TO WS-EXC-RETRY-COUNT
+           WRITE MQ-RETRY-EXC-LINE FROM WS-EXC-DETAIL
+           MOVE MQRI-TRANINSTANCEID OF MQ-RETRY-INPUT-WORK
+               TO WS-LOG-TRANINSTANCEID
+           MOVE MQRI-IVP-ID OF MQ-RETRY-INPUT-WORK TO WS-LOG-IVP-ID
+           MOVE MQRI-TRANSTATE OF MQ-RETRY-INPUT-WORK
+               TO WS-LOG-TRANSTATE
+           MOVE WS-TR-RETRY-COUNT (WS-TRACK-IDX) TO WS-LOG-ATTEMPT-NO
+           MOVE 'RETRY LIMIT EXHAUSTED' TO WS-LOG-ACTION
+           WRITE MQ-RETRY-LOG-LINE FROM WS-LOG-DETAIL.
+
+       8000-SAVE-TRACK-TABLE.
+           OPEN OUTPUT MQ-RETRY-TRACK-FILE
+           PERFORM VARYING WS-TRACK-IDX FROM 1 BY 1
+               UNTIL WS-TRACK-IDX > WS-TRACK-COUNT
+               MOVE WS-TR-TRANINSTANCEID (WS-TRACK-IDX)
+                   TO MQRT-TRANINSTANCEID
+               MOVE WS-TR-IVP-ID (WS-TRACK-IDX) TO MQRT-IVP-ID
+               MOVE WS-TR-BTCH-SEQ-NO (WS-TRACK-IDX)
+                   TO MQRT-BTCH-SEQ-NO
+               MOVE WS-TR-RETRY-COUNT (WS-TRACK-IDX)
+                   TO MQRT-RETRY-COUNT
+               MOVE WS-TR-MAX-RETRIES (WS-TRACK-IDX)
+                   TO MQRT-MAX-RETRIES
+               WRITE MQ-RETRY-RECORD
+           END-PERFORM
+           CLOSE MQ-RETRY-TRACK-FILE.
+
+       9000-TERMINATE.
+           CLOSE MQ-RETRY-INPUT-FILE
+           CLOSE MQ-RESUBMIT-FILE
+           CLOSE MQ-RETRY-LOG-FILE
+           CLOSE MQ-RETRY-EXC-FILE
+           DISPLAY 'IVPRETRY: RECORDS READ       = ' WS-RECS-READ
+           DISPLAY 'IVPRETRY: RECORDS REQUEUED   = ' WS-RECS-REQUEUED
+           DISPLAY 'IVPRETRY: RECORDS EXHAUSTED  = ' WS-RECS-EXHAUSTED
+           IF WS-RECS-EXHAUSTED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
