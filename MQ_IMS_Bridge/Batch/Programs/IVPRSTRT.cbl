@@ -0,0 +1,198 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPRSTRT
+      *  REQUEST    : 006
+      *  PURPOSE    : MAINTAIN A CHECKPOINT FILE RECORDING THE LAST
+      *               SUCCESSFULLY COMPLETED IVP-BTCH-SEQ-NO FOR THE
+      *               IVP BATCH SUITE, AND FILTER A SUITE'S IVP REQUEST
+      *               FILE (AS GENERATED BY IVPDRVR OR A SINGLE-BES
+      *               RUN) DOWN TO ONLY THE ENTRIES PAST THAT POINT, SO
+      *               AN ABENDED RUN RESTARTS AFTER THE LAST COMPLETED
+      *               SEQUENCE NUMBER INSTEAD OF FROM SEQUENCE 1.
+      *
+      *               LK-FUNCTION DRIVES WHAT THIS RUN DOES:
+      *                   'F' - FILTER THE REQUEST FILE, WRITING ONLY
+      *                         REQUESTS WHOSE IVP-BTCH-SEQ-NO IS
+      *                         GREATER THAN THE CHECKPOINTED VALUE.
+      *                   'U' - UPDATE THE CHECKPOINT FROM THE HIGHEST
+      *                         IVP-BTCH-SEQ-NO FOUND ON THE COMPLETED
+      *                         IVP EXTRACT FILE (RUN AFTER A SUITE
+      *                         FINISHES SUCCESSFULLY).
+      *                   'R' - RESET THE CHECKPOINT TO ZERO SO THE
+      *                         NEXT RUN STARTS THE SUITE FROM THE
+      *                         BEGINNING.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPRSTRT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT IVP-REQUEST-FILE ASSIGN TO IVPREQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT IVP-FILTERED-FILE ASSIGN TO IVPREQF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILTERED-STATUS.
+
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-BTCH-SEQ-NO    PIC 9(8).
+
+       FD  IVP-REQUEST-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  IVP-FILTERED-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY
+               WS-IVP-FIELDS-FILTERED.
+
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-EXTR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS           PIC X(2)  VALUE SPACES.
+       01  WS-REQUEST-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-FILTERED-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-REQUEST             VALUE 'Y'.
+       01  WS-EXTR-EOF-SWITCH       PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-CKPT-DSN              PIC X(44) VALUE SPACES.
+       01  WS-LAST-CKPT-SEQ         PIC S9(8) COMP VALUE ZERO.
+       01  WS-HIGH-SEQ-FOUND        PIC S9(8) COMP VALUE ZERO.
+       01  WS-REQS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-REQS-KEPT             PIC S9(8) COMP VALUE ZERO.
+       01  WS-REQS-SKIPPED          PIC S9(8) COMP VALUE ZERO.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION               PIC X(1).
+       01  LK-CKPT-DSN               PIC X(44).
+
+       PROCEDURE DIVISION USING LK-FUNCTION LK-CKPT-DSN.
+       0000-MAIN.
+           MOVE LK-CKPT-DSN TO WS-CKPT-DSN
+           EVALUATE LK-FUNCTION
+               WHEN 'F'
+                   PERFORM 1000-FILTER-REQUEST-FILE
+               WHEN 'U'
+                   PERFORM 2000-UPDATE-CHECKPOINT
+               WHEN 'R'
+                   PERFORM 3000-RESET-CHECKPOINT
+               WHEN OTHER
+                   DISPLAY 'IVPRSTRT: INVALID LK-FUNCTION = '
+                       LK-FUNCTION
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-FILTER-REQUEST-FILE.
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT IVP-REQUEST-FILE
+           IF WS-REQUEST-STATUS NOT = '00'
+               DISPLAY 'IVPRSTRT: UNABLE TO OPEN REQUEST FILE, STATUS='
+                   WS-REQUEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT IVP-FILTERED-FILE
+           PERFORM 1200-READ-REQUEST
+           PERFORM UNTIL WS-END-OF-REQUEST
+               ADD 1 TO WS-REQS-READ
+               IF IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+                       > WS-LAST-CKPT-SEQ
+                   WRITE WS-IVP-FIELDS-FILTERED
+                       FROM WS-IVP-FIELDS-WORK
+                   ADD 1 TO WS-REQS-KEPT
+               ELSE
+                   ADD 1 TO WS-REQS-SKIPPED
+               END-IF
+               PERFORM 1200-READ-REQUEST
+           END-PERFORM
+           CLOSE IVP-REQUEST-FILE
+           CLOSE IVP-FILTERED-FILE
+           DISPLAY 'IVPRSTRT: LAST CHECKPOINTED SEQ = ' WS-LAST-CKPT-SEQ
+           DISPLAY 'IVPRSTRT: REQUESTS READ    = ' WS-REQS-READ
+           DISPLAY 'IVPRSTRT: REQUESTS KEPT    = ' WS-REQS-KEPT
+           DISPLAY 'IVPRSTRT: REQUESTS SKIPPED = ' WS-REQS-SKIPPED
+           MOVE ZERO TO RETURN-CODE.
+
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKPT-SEQ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-BTCH-SEQ-NO TO WS-LAST-CKPT-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-READ-REQUEST.
+           READ IVP-REQUEST-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-REQUEST TO TRUE
+           END-READ.
+
+       2000-UPDATE-CHECKPOINT.
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPRSTRT: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 2100-READ-EXTRACT
+           PERFORM UNTIL WS-END-OF-EXTRACT
+               IF IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-EXTR
+                       > WS-HIGH-SEQ-FOUND
+                   MOVE IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-EXTR
+                       TO WS-HIGH-SEQ-FOUND
+               END-IF
+               PERFORM 2100-READ-EXTRACT
+           END-PERFORM
+           CLOSE IVP-EXTRACT-FILE
+           MOVE WS-HIGH-SEQ-FOUND TO CKPT-LAST-BTCH-SEQ-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'IVPRSTRT: CHECKPOINT UPDATED TO SEQ = '
+               WS-HIGH-SEQ-FOUND
+           MOVE ZERO TO RETURN-CODE.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-EXTR
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       3000-RESET-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-BTCH-SEQ-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'IVPRSTRT: CHECKPOINT RESET TO ZERO'
+           MOVE ZERO TO RETURN-CODE.
