@@ -0,0 +1,192 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPLATRP
+      *  REQUEST    : 001
+      *  PURPOSE    : USING THE IVP-START-LILSECS / IVP-REPLY-LILSECS
+      *               REDEFINES OF IVP-START-TIME / IVP-REPLY-TIME,
+      *               COMPUTE ROUND-TRIP LATENCY PER IVP-BTCH-SEQ-NO
+      *               AND REPORT MIN/MAX/AVERAGE LATENCY PER
+      *               IVP-BES-NAME SO OPERATIONS CAN JUDGE THE MQ-TO-
+      *               IMS HOP AGAINST SLA.  EXCLUDES IVP-TYPE = 'C'
+      *               CONVERSATIONAL RECORDS, WHICH CARRY THEIR OWN
+      *               PER-TRIP TIMING AND ARE REPORTED SEPARATELY BY
+      *               IVPCVRPT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPLATRP.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT LATENCY-RPT-FILE ASSIGN TO LATRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  LATENCY-RPT-FILE
+           RECORDING MODE IS F.
+       01  LATENCY-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-RPT-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-LATENCY               USAGE COMP-2 VALUE ZERO.
+
+       01  WS-BES-TABLE-CTRL.
+           05  WS-BES-COUNT         PIC S9(4) COMP VALUE ZERO.
+           05  WS-BES-MAX-ENTRIES   PIC S9(4) COMP VALUE 100.
+       01  WS-BES-TABLE.
+           05  WS-BES-ENTRY OCCURS 100 TIMES
+                                    INDEXED BY WS-BES-IDX.
+               10  WS-BES-NAME-TBL      PIC X(8).
+               10  WS-BES-TXN-COUNT     PIC S9(8) COMP.
+               10  WS-BES-SUM-LATENCY   USAGE COMP-2.
+               10  WS-BES-MIN-LATENCY   USAGE COMP-2.
+               10  WS-BES-MAX-LATENCY   USAGE COMP-2.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-AVG-LATENCY           USAGE COMP-2.
+
+       01  WS-HDR-LINE-1.
+           05  FILLER               PIC X(40)
+               VALUE 'IVP ROUND-TRIP LATENCY REPORT BY BES'.
+       01  WS-HDR-LINE-2.
+           05  FILLER               PIC X(8)  VALUE 'BES NAME'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'TXN COUNT'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE 'MIN LATENCY'.
+           05  FILLER               PIC X(14) VALUE 'MAX LATENCY'.
+           05  FILLER               PIC X(14) VALUE 'AVG LATENCY'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-BES-NAME       PIC X(8).
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-DL-TXN-COUNT      PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-DL-MIN            PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-MAX            PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-AVG            PIC Z,ZZZ,ZZ9.9999.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPLATRP: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT LATENCY-RPT-FILE
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           IF IVP-TYPE OF WS-IVP-FIELDS-WORK NOT = 'C'
+             COMPUTE WS-LATENCY =
+                 IVP-REPLY-LILSECS OF WS-IVP-FIELDS-WORK -
+                 IVP-START-LILSECS OF WS-IVP-FIELDS-WORK
+             PERFORM 2200-FIND-OR-ADD-BES
+             IF WS-BES-TXN-COUNT (WS-BES-IDX) = 1
+                 MOVE WS-LATENCY TO WS-BES-MIN-LATENCY (WS-BES-IDX)
+                 MOVE WS-LATENCY TO WS-BES-MAX-LATENCY (WS-BES-IDX)
+             ELSE
+                 IF WS-LATENCY < WS-BES-MIN-LATENCY (WS-BES-IDX)
+                     MOVE WS-LATENCY TO WS-BES-MIN-LATENCY (WS-BES-IDX)
+                 END-IF
+                 IF WS-LATENCY > WS-BES-MAX-LATENCY (WS-BES-IDX)
+                     MOVE WS-LATENCY TO WS-BES-MAX-LATENCY (WS-BES-IDX)
+                 END-IF
+             END-IF
+             ADD WS-LATENCY TO WS-BES-SUM-LATENCY (WS-BES-IDX)
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       2200-FIND-OR-ADD-BES.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-BES-COUNT > 0
+               SET WS-BES-IDX TO 1
+               PERFORM VARYING WS-BES-IDX FROM 1 BY 1
+                   UNTIL WS-BES-IDX > WS-BES-COUNT
+                   IF WS-BES-NAME-TBL (WS-BES-IDX) =
+                           IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                       SET WS-ENTRY-FOUND TO TRUE
+                       ADD 1 TO WS-BES-TXN-COUNT (WS-BES-IDX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ENTRY-FOUND
+               IF WS-BES-COUNT >= WS-BES-MAX-ENTRIES
+                   DISPLAY 'IVPLATRP: BES TABLE FULL, MAX='
+                       WS-BES-MAX-ENTRIES
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-BES-COUNT
+               SET WS-BES-IDX TO WS-BES-COUNT
+               MOVE IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                   TO WS-BES-NAME-TBL (WS-BES-IDX)
+               MOVE 1 TO WS-BES-TXN-COUNT (WS-BES-IDX)
+               MOVE ZERO TO WS-BES-SUM-LATENCY (WS-BES-IDX)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           WRITE LATENCY-RPT-LINE FROM WS-HDR-LINE-1
+           WRITE LATENCY-RPT-LINE FROM WS-HDR-LINE-2
+           PERFORM VARYING WS-BES-IDX FROM 1 BY 1
+               UNTIL WS-BES-IDX > WS-BES-COUNT
+               MOVE WS-BES-NAME-TBL (WS-BES-IDX) TO WS-DL-BES-NAME
+               MOVE WS-BES-TXN-COUNT (WS-BES-IDX) TO WS-DL-TXN-COUNT
+               MOVE WS-BES-MIN-LATENCY (WS-BES-IDX) TO WS-DL-MIN
+               MOVE WS-BES-MAX-LATENCY (WS-BES-IDX) TO WS-DL-MAX
+               COMPUTE WS-AVG-LATENCY =
+                   WS-BES-SUM-LATENCY (WS-BES-IDX) /
+                   WS-BES-TXN-COUNT (WS-BES-IDX)
+               MOVE WS-AVG-LATENCY TO WS-DL-AVG
+               WRITE LATENCY-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE LATENCY-RPT-FILE
+           DISPLAY 'IVPLATRP: RECORDS READ = ' WS-RECS-READ
+           DISPLAY 'IVPLATRP: BES ENTRIES  = ' WS-BES-COUNT
+           MOVE ZERO TO RETURN-CODE.
