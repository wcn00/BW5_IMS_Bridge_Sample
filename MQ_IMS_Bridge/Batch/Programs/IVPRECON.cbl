@@ -0,0 +1,178 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPRECON
+      *  REQUEST    : 002
+      *  PURPOSE    : RECONCILE IVP-WRITES (EXPECTED REPLY COUNT) FOR
+      *               EACH IVP-BTCH-SEQ-NO AGAINST THE NUMBER OF REPLY
+      *               RECORDS ACTUALLY RECEIVED ON THE EXTRACT, SO
+      *               MESSAGE LOSS ON THE BRIDGE IS CAUGHT THE SAME
+      *               BATCH WINDOW INSTEAD OF DAYS LATER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPRECON.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-RPT-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-MISMATCH-COUNT        PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-BATCH-TABLE-CTRL.
+           05  WS-BATCH-COUNT       PIC S9(4) COMP VALUE ZERO.
+           05  WS-BATCH-MAX-ENTRIES PIC S9(4) COMP VALUE 500.
+       01  WS-BATCH-TABLE.
+           05  WS-BATCH-ENTRY OCCURS 500 TIMES
+                                    INDEXED BY WS-BATCH-IDX.
+               10  WS-BATCH-SEQ-NO-TBL   PIC S9(8) COMP.
+               10  WS-BATCH-BES-NAME     PIC X(8).
+               10  WS-BATCH-EXPECTED     PIC S9(8) COMP.
+               10  WS-BATCH-RECEIVED     PIC S9(8) COMP.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-HDR-LINE-1.
+           05  FILLER               PIC X(48)
+               VALUE 'IVP-WRITES RECONCILIATION EXCEPTION REPORT'.
+       01  WS-HDR-LINE-2.
+           05  FILLER               PIC X(10) VALUE 'BTCH-SEQ'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE 'BES NAME'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'EXPECTED'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'RECEIVED'.
+           05  FILLER               PIC X(10) VALUE 'STATUS'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-SEQ-NO         PIC ZZZZZZZ9.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  WS-DL-BES-NAME       PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-EXPECTED       PIC ZZZZZZZ9.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-DL-RECEIVED       PIC ZZZZZZZ9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-STATUS         PIC X(12).
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPRECON: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RECON-RPT-FILE
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           PERFORM 2200-FIND-OR-ADD-BATCH
+           ADD 1 TO WS-BATCH-RECEIVED (WS-BATCH-IDX)
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       2200-FIND-OR-ADD-BATCH.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-BATCH-COUNT > 0
+               PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+                   IF WS-BATCH-SEQ-NO-TBL (WS-BATCH-IDX) =
+                           IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+                       SET WS-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ENTRY-FOUND
+               IF WS-BATCH-COUNT >= WS-BATCH-MAX-ENTRIES
+                   DISPLAY 'IVPRECON: BATCH TABLE FULL, MAX='
+                       WS-BATCH-MAX-ENTRIES
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-BATCH-COUNT
+               SET WS-BATCH-IDX TO WS-BATCH-COUNT
+               MOVE IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+                   TO WS-BATCH-SEQ-NO-TBL (WS-BATCH-IDX)
+               MOVE IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                   TO WS-BATCH-BES-NAME (WS-BATCH-IDX)
+               MOVE IVP-WRITES OF WS-IVP-FIELDS-WORK
+                   TO WS-BATCH-EXPECTED (WS-BATCH-IDX)
+               MOVE ZERO TO WS-BATCH-RECEIVED (WS-BATCH-IDX)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           WRITE RECON-RPT-LINE FROM WS-HDR-LINE-1
+           WRITE RECON-RPT-LINE FROM WS-HDR-LINE-2
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+               UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               MOVE WS-BATCH-SEQ-NO-TBL (WS-BATCH-IDX) TO WS-DL-SEQ-NO
+               MOVE WS-BATCH-BES-NAME (WS-BATCH-IDX)   TO WS-DL-BES-NAME
+               MOVE WS-BATCH-EXPECTED (WS-BATCH-IDX)   TO WS-DL-EXPECTED
+               MOVE WS-BATCH-RECEIVED (WS-BATCH-IDX)   TO WS-DL-RECEIVED
+               IF WS-BATCH-EXPECTED (WS-BATCH-IDX) =
+                       WS-BATCH-RECEIVED (WS-BATCH-IDX)
+                   MOVE 'OK'        TO WS-DL-STATUS
+               ELSE
+                   MOVE '*MISMATCH*' TO WS-DL-STATUS
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+               WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE RECON-RPT-FILE
+           DISPLAY 'IVPRECON: RECORDS READ   = ' WS-RECS-READ
+           DISPLAY 'IVPRECON: BATCHES CHECKED = ' WS-BATCH-COUNT
+           DISPLAY 'IVPRECON: MISMATCHES      = ' WS-MISMATCH-COUNT
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
