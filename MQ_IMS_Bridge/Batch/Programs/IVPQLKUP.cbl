@@ -0,0 +1,191 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPQLKUP
+      *  REQUEST    : 009
+      *  PURPOSE    : READ THE DATED QUEUE HISTORY FILE WRITTEN BY
+      *               IVPQCAP AND PRODUCE A LOOKUP REPORT KEYED ON
+      *               QUEUE MANAGER NAME / QUEUE NAME SHOWING EVERY
+      *               TRANINSTANCEID THAT TRAVELLED THROUGH EACH, SO
+      *               QUEUE-LEVEL TROUBLESHOOTING DOES NOT REQUIRE
+      *               SCANNING RAW MQ TRACES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPQLKUP.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-HIST-FILE ASSIGN TO DYNAMIC WS-QHIST-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-QHIST-STATUS.
+
+           SELECT QLOOKUP-RPT-FILE ASSIGN TO QLOOKRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-HIST-FILE.
+       01  QUEUE-HIST-RECORD.
+           05  QHIST-RUN-DATE               PIC X(8).
+           05  QHIST-IVP-ID                 PIC X(8).
+           05  QHIST-BTCH-SEQ-NO            PIC 9(8).
+           05  QHIST-TRANINSTANCEID         PIC X(16).
+           05  QHIST-QMGR-NAME              PIC X(48).
+           05  QHIST-QUEUE-NAME             PIC X(48).
+           05  QHIST-REPLYTO-QMGR-NAME      PIC X(48).
+           05  QHIST-REPLYTO-QUEUE          PIC X(48).
+
+       FD  QLOOKUP-RPT-FILE
+           RECORDING MODE IS F.
+       01  QLOOKUP-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-QHIST-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-RPT-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-HIST                VALUE 'Y'.
+       01  WS-QHIST-DSN             PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-QUEUE-TABLE-CTRL.
+           05  WS-QUEUE-COUNT       PIC S9(4) COMP VALUE ZERO.
+           05  WS-QUEUE-MAX-ENTRIES PIC S9(4) COMP VALUE 200.
+       01  WS-QUEUE-TABLE.
+           05  WS-QUEUE-ENTRY OCCURS 200 TIMES
+                                    INDEXED BY WS-QUEUE-IDX.
+               10  WS-QT-QMGR-NAME      PIC X(48).
+               10  WS-QT-QUEUE-NAME     PIC X(48).
+               10  WS-QT-TXN-COUNT      PIC S9(8) COMP.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-HDR-LINE-1.
+           05  FILLER               PIC X(40)
+               VALUE 'IVP QUEUE MANAGER / QUEUE LOOKUP REPORT'.
+       01  WS-HDR-LINE-2.
+           05  FILLER               PIC X(48) VALUE 'QUEUE MANAGER'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(48) VALUE 'QUEUE NAME'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'TXN COUNT'.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-QMGR-NAME      PIC X(48).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SL-QUEUE-NAME     PIC X(48).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SL-TXN-COUNT      PIC ZZZZ,ZZ9.
+
+       01  WS-DETAIL-HDR-LINE.
+           05  FILLER               PIC X(21)
+               VALUE 'DETAIL TRAN INSTANCES'.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TRANINSTANCEID PIC X(16).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-IVP-ID         PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-QMGR-NAME      PIC X(48).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DL-QUEUE-NAME     PIC X(48).
+
+       LINKAGE SECTION.
+       01  LK-RUN-DATE               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-RUN-DATE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HIST
+               UNTIL WS-END-OF-HIST
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           STRING 'QHIST.D' DELIMITED BY SIZE
+                  LK-RUN-DATE DELIMITED BY SIZE
+               INTO WS-QHIST-DSN
+           OPEN INPUT QUEUE-HIST-FILE
+           IF WS-QHIST-STATUS NOT = '00'
+               DISPLAY 'IVPQLKUP: UNABLE TO OPEN QUEUE HIST, STATUS='
+                   WS-QHIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT QLOOKUP-RPT-FILE
+           WRITE QLOOKUP-RPT-LINE FROM WS-HDR-LINE-1
+           MOVE SPACES TO QLOOKUP-RPT-LINE
+           WRITE QLOOKUP-RPT-LINE
+           WRITE QLOOKUP-RPT-LINE FROM WS-DETAIL-HDR-LINE
+           PERFORM 2100-READ-HIST.
+
+       2000-PROCESS-HIST.
+           ADD 1 TO WS-RECS-READ
+           MOVE QHIST-TRANINSTANCEID TO WS-DL-TRANINSTANCEID
+           MOVE QHIST-IVP-ID         TO WS-DL-IVP-ID
+           MOVE QHIST-QMGR-NAME      TO WS-DL-QMGR-NAME
+           MOVE QHIST-QUEUE-NAME     TO WS-DL-QUEUE-NAME
+           WRITE QLOOKUP-RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 2200-FIND-OR-ADD-QUEUE
+           PERFORM 2100-READ-HIST.
+
+       2100-READ-HIST.
+           READ QUEUE-HIST-FILE
+               AT END
+                   SET WS-END-OF-HIST TO TRUE
+           END-READ.
+
+       2200-FIND-OR-ADD-QUEUE.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-QUEUE-COUNT > 0
+               PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+                   IF WS-QT-QMGR-NAME (WS-QUEUE-IDX) = QHIST-QMGR-NAME
+                       AND WS-QT-QUEUE-NAME (WS-QUEUE-IDX)
+                           = QHIST-QUEUE-NAME
+                       SET WS-ENTRY-FOUND TO TRUE
+                       ADD 1 TO WS-QT-TXN-COUNT (WS-QUEUE-IDX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ENTRY-FOUND
+               IF WS-QUEUE-COUNT >= WS-QUEUE-MAX-ENTRIES
+                   DISPLAY 'IVPQLKUP: QUEUE TABLE FULL, MAX='
+                       WS-QUEUE-MAX-ENTRIES
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-QUEUE-COUNT
+               SET WS-QUEUE-IDX TO WS-QUEUE-COUNT
+               MOVE QHIST-QMGR-NAME  TO WS-QT-QMGR-NAME (WS-QUEUE-IDX)
+               MOVE QHIST-QUEUE-NAME TO WS-QT-QUEUE-NAME (WS-QUEUE-IDX)
+               MOVE 1 TO WS-QT-TXN-COUNT (WS-QUEUE-IDX)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           MOVE SPACES TO QLOOKUP-RPT-LINE
+           WRITE QLOOKUP-RPT-LINE
+           WRITE QLOOKUP-RPT-LINE FROM WS-HDR-LINE-2
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+               UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               MOVE WS-QT-QMGR-NAME (WS-QUEUE-IDX)
+                   TO WS-SL-QMGR-NAME
+               MOVE WS-QT-QUEUE-NAME (WS-QUEUE-IDX)
+                   TO WS-SL-QUEUE-NAME
+               MOVE WS-QT-TXN-COUNT (WS-QUEUE-IDX)
+                   TO WS-SL-TXN-COUNT
+               WRITE QLOOKUP-RPT-LINE FROM WS-SUMMARY-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE QUEUE-HIST-FILE
+           CLOSE QLOOKUP-RPT-FILE
+           DISPLAY 'IVPQLKUP: RECORDS READ  = ' WS-RECS-READ
+           DISPLAY 'IVPQLKUP: QUEUES FOUND  = ' WS-QUEUE-COUNT
+           MOVE ZERO TO RETURN-CODE.
