@@ -0,0 +1,118 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPAUDIT
+      *  REQUEST    : 004
+      *  PURPOSE    : APPEND EVERY MQIIH-TRANINSTANCEID / MQIIH-
+      *               TRANSTATE / MQIIH-COMMITMODE COMBINATION THAT
+      *               CROSSES THE BRIDGE TO A DATED AUDIT TRAIL, SO A
+      *               POST-ABEND REVIEW CAN RECONSTRUCT WHICH UNITS OF
+      *               WORK WERE IN FLIGHT AND AT WHAT COMMIT POINT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPAUDIT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQIIH-EXTRACT-FILE ASSIGN TO MQIIHEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT AUDIT-HIST-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQIIH-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY MQAUDIT.
+
+       FD  AUDIT-HIST-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-HIST-RECORD.
+           05  AUDH-RUN-DATE            PIC X(8).
+           05  AUDH-IVP-ID              PIC X(8).
+           05  AUDH-BTCH-SEQ-NO         PIC 9(8).
+           05  AUDH-TRANINSTANCEID      PIC X(16).
+           05  AUDH-TRANSTATE           PIC X.
+           05  AUDH-COMMITMODE          PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-AUDIT-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-AUDIT-DSN             PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+
+       COPY MQAUDIT REPLACING MQIIH-AUDIT-EXTRACT BY MQIIH-AUDIT-WORK.
+
+       LINKAGE SECTION.
+       01  LK-RUN-DATE               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-RUN-DATE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           STRING 'AUDIT.D' DELIMITED BY SIZE
+                  LK-RUN-DATE DELIMITED BY SIZE
+               INTO WS-AUDIT-DSN
+           OPEN INPUT MQIIH-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPAUDIT: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND AUDIT-HIST-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-HIST-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'IVPAUDIT: UNABLE TO OPEN AUDIT FILE, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           MOVE LK-RUN-DATE             TO AUDH-RUN-DATE
+           MOVE MQXA-IVP-ID             OF MQIIH-AUDIT-WORK
+                                        TO AUDH-IVP-ID
+           MOVE MQXA-BTCH-SEQ-NO        OF MQIIH-AUDIT-WORK
+                                        TO AUDH-BTCH-SEQ-NO
+           MOVE MQXA-TRANINSTANCEID     OF MQIIH-AUDIT-WORK
+                                        TO AUDH-TRANINSTANCEID
+           MOVE MQXA-TRANSTATE          OF MQIIH-AUDIT-WORK
+                                        TO AUDH-TRANSTATE
+           MOVE MQXA-COMMITMODE         OF MQIIH-AUDIT-WORK
+                                        TO AUDH-COMMITMODE
+           WRITE AUDIT-HIST-RECORD
+           ADD 1 TO WS-RECS-WRITTEN
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ MQIIH-EXTRACT-FILE INTO MQIIH-AUDIT-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE MQIIH-EXTRACT-FILE
+           CLOSE AUDIT-HIST-FILE
+           DISPLAY 'IVPAUDIT: RECORDS READ    = ' WS-RECS-READ
+           DISPLAY 'IVPAUDIT: RECORDS WRITTEN = ' WS-RECS-WRITTEN
+           MOVE ZERO TO RETURN-CODE.
