@@ -0,0 +1,167 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPDYRPT
+      *  REQUEST    : 007
+      *  PURPOSE    : READ A DAY'S WORTH OF COMPLETED IVP HISTORY
+      *               RECORDS (THE IVP-HIST-RECORD LAYOUT WRITTEN BY
+      *               IVPHIST) AND LAY THEM OUT AS A READABLE PASS/FAIL
+      *               SUMMARY BY IVP-ID, WITH DESCRIPTION AND START/
+      *               REPLY TIMESTAMPS, SO THE SHIFT LEAD CAN BE HANDED
+      *               A REPORT INSTEAD OF A RAW FIELD DUMP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPDYRPT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-HIST-FILE ASSIGN TO DYNAMIC WS-HIST-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-HIST-FILE.
+       01  IVP-HIST-RECORD.
+           05  IVPH-KEY.
+               10  IVPH-IVP-ID          PIC X(8).
+               10  IVPH-BTCH-SEQ-NO     PIC 9(8).
+           05  IVPH-RUN-DATE            PIC X(8).
+           05  IVPH-DETAIL.
+               10  IVPH-DESCR           PIC X(56).
+               10  IVPH-RESULT          PIC X(80).
+               10  IVPH-BES-NAME        PIC X(8).
+               10  IVPH-BES-TRAN-ID     PIC X(8).
+               10  IVPH-BES-PGM-NAME    PIC X(8).
+               10  IVPH-USERID          PIC X(8).
+               10  IVPH-START-DATE-CHAR PIC X(16).
+               10  IVPH-START-TIME-CHAR PIC X(16).
+               10  IVPH-REPLY-DATE-CHAR PIC X(16).
+               10  IVPH-REPLY-TIME-CHAR PIC X(16).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-STATUS           PIC X(2)  VALUE SPACES.
+       01  WS-REPORT-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-HIST                VALUE 'Y'.
+       01  WS-HIST-DSN              PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-PRINTED          PIC S9(8) COMP VALUE ZERO.
+       01  WS-PASS-COUNT            PIC S9(8) COMP VALUE ZERO.
+       01  WS-FAIL-COUNT            PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER               PIC X(30) VALUE
+               'DAILY IVP VERIFICATION REPORT'.
+           05  FILLER               PIC X(10) VALUE ' FOR DATE '.
+           05  WS-HDG-RUN-DATE      PIC X(8).
+
+       01  WS-HEADING-2.
+           05  FILLER               PIC X(8)  VALUE 'IVP-ID'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(4)  VALUE 'STAT'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE 'BES-NAME'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(12) VALUE 'START-TIME'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(12) VALUE 'REPLY-TIME'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(56) VALUE 'DESCRIPTION'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-IVP-ID        PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-STATUS        PIC X(4).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-BES-NAME      PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-START-TIME    PIC X(12).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-REPLY-TIME    PIC X(12).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-DESCR         PIC X(56).
+
+       01  WS-TOTALS-LINE.
+           05  FILLER               PIC X(14) VALUE 'TOTALS: PASS='.
+           05  WS-TOT-PASS          PIC ZZZZ9.
+           05  FILLER               PIC X(8)  VALUE '  FAIL='.
+           05  WS-TOT-FAIL          PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-RUN-DATE               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-RUN-DATE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HIST
+               UNTIL WS-END-OF-HIST
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           STRING 'IVPHIST.D' DELIMITED BY SIZE
+                  LK-RUN-DATE DELIMITED BY SIZE
+               INTO WS-HIST-DSN
+           OPEN INPUT IVP-HIST-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'IVPDYRPT: UNABLE TO OPEN HISTORY, STATUS='
+                   WS-HIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           MOVE LK-RUN-DATE TO WS-HDG-RUN-DATE
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+           PERFORM 2100-READ-HIST.
+
+       2000-PROCESS-HIST.
+           ADD 1 TO WS-RECS-READ
+           MOVE IVPH-IVP-ID        TO WS-DTL-IVP-ID
+           MOVE IVPH-BES-NAME      TO WS-DTL-BES-NAME
+           MOVE IVPH-START-TIME-CHAR(1:12) TO WS-DTL-START-TIME
+           MOVE IVPH-REPLY-TIME-CHAR(1:12) TO WS-DTL-REPLY-TIME
+           MOVE IVPH-DESCR         TO WS-DTL-DESCR
+           IF IVPH-RESULT(1:4) = 'PASS'
+               MOVE 'PASS' TO WS-DTL-STATUS
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               MOVE 'FAIL' TO WS-DTL-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-RECS-PRINTED
+           PERFORM 2100-READ-HIST.
+
+       2100-READ-HIST.
+           READ IVP-HIST-FILE
+               AT END
+                   SET WS-END-OF-HIST TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PASS-COUNT TO WS-TOT-PASS
+           MOVE WS-FAIL-COUNT TO WS-TOT-FAIL
+           WRITE REPORT-LINE FROM WS-TOTALS-LINE
+           CLOSE IVP-HIST-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'IVPDYRPT: RECORDS READ    = ' WS-RECS-READ
+           DISPLAY 'IVPDYRPT: RECORDS PRINTED = ' WS-RECS-PRINTED
+           MOVE ZERO TO RETURN-CODE.
