@@ -0,0 +1,120 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPNOCEX
+      *  REQUEST    : 012
+      *  PURPOSE    : PERIODICALLY EXPORT COMPLETED WS-IVP-FIELDS
+      *               RECORDS, KEYED BY IVP-SUBJ-SFX, TO A PICKUP FILE
+      *               THE NOC MONITORING DASHBOARD FEED CAN INGEST, SO
+      *               BRIDGE AVAILABILITY SHOWS UP ON THE BOARD IN REAL
+      *               TIME INSTEAD OF DEPENDING ON SOMEONE REMEMBERING
+      *               TO CHECK MQ OR RERUN AN IVP TEST.  EACH RUN
+      *               OVERWRITES THE PICKUP FILE WITH THE LATEST BATCH
+      *               OF COMPLETED RECORDS SO THE DASHBOARD FEED ALWAYS
+      *               PICKS UP A FRESH DROP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPNOCEX.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT NOC-PICKUP-FILE ASSIGN TO NOCPKUP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PICKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  NOC-PICKUP-FILE
+           RECORDING MODE IS F.
+       01  NOC-PICKUP-RECORD.
+           05  NOCP-SUBJ-SFX            PIC X(30).
+           05  NOCP-IVP-ID              PIC X(8).
+           05  NOCP-BTCH-SEQ-NO         PIC 9(8).
+           05  NOCP-BES-NAME            PIC X(8).
+           05  NOCP-RESULT-STATUS       PIC X(4).
+           05  NOCP-START-DATE-CHAR     PIC X(16).
+           05  NOCP-START-TIME-CHAR     PIC X(16).
+           05  NOCP-REPLY-DATE-CHAR     PIC X(16).
+           05  NOCP-REPLY-TIME-CHAR     PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-PICKUP-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-EXPORTED         PIC S9(8) COMP VALUE ZERO.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPNOCEX: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT NOC-PICKUP-FILE
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           MOVE SPACES               TO NOC-PICKUP-RECORD
+           MOVE IVP-SUBJ-SFX         OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-SUBJ-SFX
+           MOVE IVP-ID               OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-IVP-ID
+           MOVE IVP-BTCH-SEQ-NO      OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-BTCH-SEQ-NO
+           MOVE IVP-BES-NAME         OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-BES-NAME
+           IF IVP-RESULT OF WS-IVP-FIELDS-WORK (1:4) = 'PASS'
+               MOVE 'PASS' TO NOCP-RESULT-STATUS
+           ELSE
+               MOVE 'FAIL' TO NOCP-RESULT-STATUS
+           END-IF
+           MOVE IVP-START-DATE-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-START-DATE-CHAR
+           MOVE IVP-START-TIME-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-START-TIME-CHAR
+           MOVE IVP-REPLY-DATE-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-REPLY-DATE-CHAR
+           MOVE IVP-REPLY-TIME-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO NOCP-REPLY-TIME-CHAR
+           WRITE NOC-PICKUP-RECORD
+           ADD 1 TO WS-RECS-EXPORTED
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE NOC-PICKUP-FILE
+           DISPLAY 'IVPNOCEX: RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'IVPNOCEX: RECORDS EXPORTED = ' WS-RECS-EXPORTED
+           MOVE ZERO TO RETURN-CODE.
