@@ -0,0 +1,188 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPCFGUP
+      *  REQUEST    : 010
+      *  PURPOSE    : BATCH-UPDATE THE BES-CONFIG-RECORD MAINTENANCE
+      *               FILE (ONE ROW PER IVP-BES-NAME HOLDING DEFAULT
+      *               DELAY AND TASK NUMBER) FROM A TRANSACTION FILE OF
+      *               REQUESTED CHANGES, SO OPERATIONS CAN RETUNE
+      *               SIMULATED BACK-END TIMING FOR A NEW IMS REGION
+      *               WITHOUT WAITING ON A CODE CHANGE.  A TRANSACTION
+      *               FOR A BES NAME ALREADY ON FILE REPLACES ITS
+      *               DELAY/TASKNO; A TRANSACTION FOR A NEW BES NAME
+      *               ADDS IT TO THE FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPCFGUP.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BES-CONFIG-FILE ASSIGN TO BESCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT BES-CONFIG-TXN-FILE ASSIGN TO BESCFGTX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT BES-CONFIG-NEW-FILE ASSIGN TO BESCFGN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BES-CONFIG-FILE
+           RECORDING MODE IS F.
+           COPY BESCFG.
+
+       FD  BES-CONFIG-TXN-FILE
+           RECORDING MODE IS F.
+           COPY BESCFGTX.
+
+       FD  BES-CONFIG-NEW-FILE
+           RECORDING MODE IS F.
+           COPY BESCFG REPLACING BES-CONFIG-RECORD BY
+               BES-CONFIG-NEW-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONFIG-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-TXN-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-NEW-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-CONFIG-EOF-SWITCH     PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-CONFIG              VALUE 'Y'.
+       01  WS-ROWS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-ROWS-UPDATED          PIC S9(8) COMP VALUE ZERO.
+       01  WS-ROWS-ADDED            PIC S9(8) COMP VALUE ZERO.
+       01  WS-ROWS-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-TXN-TABLE-CTRL.
+           05  WS-TXN-COUNT         PIC S9(4) COMP VALUE ZERO.
+           05  WS-TXN-MAX-ENTRIES   PIC S9(4) COMP VALUE 100.
+       01  WS-TXN-TABLE.
+           05  WS-TXN-ENTRY OCCURS 100 TIMES
+                                    INDEXED BY WS-TXN-IDX.
+               10  WS-TXN-BES-NAME      PIC X(8).
+               10  WS-TXN-NEW-DELAY     PIC S9(8) COMP.
+               10  WS-TXN-NEW-TASKNO    PIC S9(8) COMP.
+               10  WS-TXN-APPLIED       PIC X(1) VALUE 'N'.
+                   88  WS-TXN-WAS-APPLIED      VALUE 'Y'.
+
+       01  WS-FOUND-SWITCH          PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TRANSACTIONS
+           PERFORM 2000-APPLY-UPDATES
+           PERFORM 3000-ADD-NEW-ENTRIES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-LOAD-TRANSACTIONS.
+           OPEN INPUT BES-CONFIG-TXN-FILE
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'IVPCFGUP: UNABLE TO OPEN TXN FILE, STATUS='
+                   WS-TXN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-TXN-STATUS = '10'
+               READ BES-CONFIG-TXN-FILE
+                   AT END
+                       MOVE '10' TO WS-TXN-STATUS
+                   NOT AT END
+                       IF WS-TXN-COUNT >= WS-TXN-MAX-ENTRIES
+                           DISPLAY 'IVPCFGUP: TXN TABLE FULL, MAX='
+                               WS-TXN-MAX-ENTRIES
+                           MOVE 16 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       ADD 1 TO WS-TXN-COUNT
+                       SET WS-TXN-IDX TO WS-TXN-COUNT
+                       MOVE BESU-BES-NAME
+                           TO WS-TXN-BES-NAME (WS-TXN-IDX)
+                       MOVE BESU-NEW-DELAY
+                           TO WS-TXN-NEW-DELAY (WS-TXN-IDX)
+                       MOVE BESU-NEW-TASKNO
+                           TO WS-TXN-NEW-TASKNO (WS-TXN-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE BES-CONFIG-TXN-FILE.
+
+       2000-APPLY-UPDATES.
+           OPEN INPUT BES-CONFIG-FILE
+           IF WS-CONFIG-STATUS NOT = '00'
+               DISPLAY 'IVPCFGUP: UNABLE TO OPEN CONFIG FILE, STATUS='
+                   WS-CONFIG-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT BES-CONFIG-NEW-FILE
+           PERFORM 2100-READ-CONFIG
+           PERFORM UNTIL WS-END-OF-CONFIG
+               ADD 1 TO WS-ROWS-READ
+               PERFORM 2200-FIND-TRANSACTION
+               IF WS-ENTRY-FOUND
+                   MOVE WS-TXN-NEW-DELAY (WS-TXN-IDX)
+                       TO BESC-DEFAULT-DELAY OF BES-CONFIG-RECORD
+                   MOVE WS-TXN-NEW-TASKNO (WS-TXN-IDX)
+                       TO BESC-DEFAULT-TASKNO OF BES-CONFIG-RECORD
+                   SET WS-TXN-WAS-APPLIED (WS-TXN-IDX) TO TRUE
+                   ADD 1 TO WS-ROWS-UPDATED
+               END-IF
+               WRITE BES-CONFIG-NEW-RECORD FROM BES-CONFIG-RECORD
+               ADD 1 TO WS-ROWS-WRITTEN
+               PERFORM 2100-READ-CONFIG
+           END-PERFORM
+           CLOSE BES-CONFIG-FILE.
+
+       2100-READ-CONFIG.
+           READ BES-CONFIG-FILE
+               AT END
+                   SET WS-END-OF-CONFIG TO TRUE
+           END-READ.
+
+       2200-FIND-TRANSACTION.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-TXN-COUNT > 0
+               PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-IDX > WS-TXN-COUNT
+                   IF WS-TXN-BES-NAME (WS-TXN-IDX)
+                           = BESC-BES-NAME OF BES-CONFIG-RECORD
+                       SET WS-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3000-ADD-NEW-ENTRIES.
+           IF WS-TXN-COUNT > 0
+               PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-IDX > WS-TXN-COUNT
+                   IF NOT WS-TXN-WAS-APPLIED (WS-TXN-IDX)
+                       MOVE WS-TXN-BES-NAME (WS-TXN-IDX)
+                           TO BESC-BES-NAME OF BES-CONFIG-RECORD
+                       MOVE WS-TXN-NEW-DELAY (WS-TXN-IDX)
+                           TO BESC-DEFAULT-DELAY OF BES-CONFIG-RECORD
+                       MOVE WS-TXN-NEW-TASKNO (WS-TXN-IDX)
+                           TO BESC-DEFAULT-TASKNO OF BES-CONFIG-RECORD
+                       WRITE BES-CONFIG-NEW-RECORD
+                           FROM BES-CONFIG-RECORD
+                       ADD 1 TO WS-ROWS-WRITTEN
+                       ADD 1 TO WS-ROWS-ADDED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE BES-CONFIG-NEW-FILE
+           DISPLAY 'IVPCFGUP: CONFIG ROWS READ    = ' WS-ROWS-READ
+           DISPLAY 'IVPCFGUP: CONFIG ROWS UPDATED = ' WS-ROWS-UPDATED
+           DISPLAY 'IVPCFGUP: CONFIG ROWS ADDED   = ' WS-ROWS-ADDED
+           DISPLAY 'IVPCFGUP: CONFIG ROWS WRITTEN = ' WS-ROWS-WRITTEN
+           MOVE ZERO TO RETURN-CODE.
