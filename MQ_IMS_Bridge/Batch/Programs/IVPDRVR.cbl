@@ -0,0 +1,115 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPDRVR
+      *  REQUEST    : 003
+      *  PURPOSE    : READ A MULTI-BES DRIVER TABLE (ONE ROW PER TARGET
+      *               IMS REGION) AND GENERATE ONE IVP REQUEST RECORD
+      *               PER ROW FOR THE BRIDGE TO PROCESS, SO A FULL
+      *               CROSS-REGION HEALTH CHECK IS ONE SUBMITTED JOB
+      *               INSTEAD OF ONE MANUAL SUBMISSION PER REGION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPDRVR.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BES-DRIVER-FILE ASSIGN TO BESDRVR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVER-STATUS.
+
+           SELECT IVP-REQUEST-FILE ASSIGN TO IVPREQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BES-DRIVER-FILE
+           RECORDING MODE IS F.
+           COPY BESDRVR.
+
+       FD  IVP-REQUEST-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DRIVER-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-REQUEST-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-DRIVER              VALUE 'Y'.
+       01  WS-ROWS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-REQUESTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+       01  WS-NEXT-BTCH-SEQ-NO      PIC S9(8) COMP VALUE ZERO.
+       01  WS-SEQ-DISPLAY           PIC 9(5).
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DRIVER-ROW
+               UNTIL WS-END-OF-DRIVER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT BES-DRIVER-FILE
+           IF WS-DRIVER-STATUS NOT = '00'
+               DISPLAY 'IVPDRVR: UNABLE TO OPEN DRIVER TABLE, STATUS='
+                   WS-DRIVER-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT IVP-REQUEST-FILE
+           PERFORM 2100-READ-DRIVER-ROW.
+
+       2000-PROCESS-DRIVER-ROW.
+           ADD 1 TO WS-NEXT-BTCH-SEQ-NO
+           IF WS-NEXT-BTCH-SEQ-NO > 99999
+               DISPLAY 'IVPDRVR: BTCH-SEQ-NO EXCEEDS IVP-ID CAPACITY, '
+                   'SEQ=' WS-NEXT-BTCH-SEQ-NO
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE SPACES TO WS-IVP-FIELDS-WORK
+           MOVE WS-NEXT-BTCH-SEQ-NO TO WS-SEQ-DISPLAY
+           STRING 'IVP' WS-SEQ-DISPLAY DELIMITED BY SIZE
+               INTO IVP-ID OF WS-IVP-FIELDS-WORK
+               ON OVERFLOW
+                   DISPLAY 'IVPDRVR: IVP-ID STRING OVERFLOW, SEQ='
+                       WS-NEXT-BTCH-SEQ-NO
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-STRING
+           MOVE BESD-BES-NAME     TO IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+           MOVE BESD-BES-TRAN-ID  TO IVP-BES-TRAN-ID
+                                     OF WS-IVP-FIELDS-WORK
+           MOVE BESD-BES-PGM-NAME TO IVP-BES-PGM-NAME
+                                     OF WS-IVP-FIELDS-WORK
+           MOVE WS-NEXT-BTCH-SEQ-NO TO IVP-BTCH-SEQ-NO
+                                     OF WS-IVP-FIELDS-WORK
+           MOVE BESD-IVP-TYPE     TO IVP-TYPE OF WS-IVP-FIELDS-WORK
+           MOVE BESD-IVP-BES      TO IVP-BES OF WS-IVP-FIELDS-WORK
+           MOVE BESD-IVP-WRITES   TO IVP-WRITES OF WS-IVP-FIELDS-WORK
+           WRITE WS-IVP-FIELDS FROM WS-IVP-FIELDS-WORK
+           ADD 1 TO WS-REQUESTS-WRITTEN
+           PERFORM 2100-READ-DRIVER-ROW.
+
+       2100-READ-DRIVER-ROW.
+           READ BES-DRIVER-FILE
+               AT END
+                   SET WS-END-OF-DRIVER TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ROWS-READ
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE BES-DRIVER-FILE
+           CLOSE IVP-REQUEST-FILE
+           DISPLAY 'IVPDRVR: DRIVER ROWS READ   = ' WS-ROWS-READ
+           DISPLAY 'IVPDRVR: REQUESTS GENERATED = ' WS-REQUESTS-WRITTEN
+           MOVE ZERO TO RETURN-CODE.
