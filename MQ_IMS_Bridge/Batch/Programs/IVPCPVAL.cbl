@@ -0,0 +1,227 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPCPVAL
+      *  REQUEST    : 014
+      *  PURPOSE    : VALIDATE THE ASCII-TO-EBCDIC CODEPAGE ROUND TRIP
+      *               THAT IVP-DESCR AND IVP-RESULT GO THROUGH BETWEEN
+      *               THE ASCII "Copybook Schema.cpy" SIDE OF THE
+      *               BRIDGE AND THE Cp1047/Cp037 EBCDIC WS-IVP-FIELDS
+      *               SIDE (MQPlusResponse.cpy / WSIVP-1.cpy).  FOR EACH
+      *               TRANSACTION, THE ASCII-SIDE TEXT CAPTURED BY
+      *               MQCPIN IS CONVERTED CHARACTER-BY-CHARACTER USING
+      *               THE SAME ASCII<->EBCDIC (Cp037) MAPPING THE
+      *               BRIDGE'S OWN CONVERSION IS EXPECTED TO USE, THEN
+      *               COMPARED AGAINST THE ACTUAL EBCDIC-SIDE TEXT ON
+      *               THE IVP EXTRACT.  A MISMATCH MEANS THE BRIDGE'S
+      *               CONVERSION MANGLED THE TEXT, AND IS WRITTEN TO A
+      *               NAMED EXCEPTION INSTEAD OF SILENTLY PASSING A
+      *               CORRUPTED RESULT ON TO A DOWNSTREAM REPORT.
+      *
+      *               THE TRANSLATE TABLES COVER THE PRINTABLE ASCII
+      *               RANGE X'20' THROUGH X'7E'; THIS IS THE CHARACTER
+      *               SET IVP-DESCR / IVP-RESULT ARE EXPECTED TO
+      *               CONTAIN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPCPVAL.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQCP-ASCII-FILE ASSIGN TO MQCPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASCII-STATUS.
+
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CODEPAGE-EXC-FILE ASSIGN TO IVPCPEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQCP-ASCII-FILE
+           RECORDING MODE IS F.
+           COPY MQCPIN.
+
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  CODEPAGE-EXC-FILE
+           RECORDING MODE IS F.
+       01  CODEPAGE-EXC-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ASCII-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-EXC-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-ASCII-EOF-SWITCH      PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-ASCII                VALUE 'Y'.
+       01  WS-EXTR-EOF-SWITCH       PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT              VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-COMPARED         PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-CORRUPT          PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-UNMATCHED-KEY    PIC S9(8) COMP VALUE ZERO.
+
+      *  PRINTABLE ASCII (X'20'-X'7E') <-> Cp037 EBCDIC TRANSLATE
+      *  TABLES, POSITION-FOR-POSITION, USED WITH INSPECT CONVERTING.
+       01  WS-ASCII-TABLE.
+           05  FILLER                PIC X(24) VALUE
+               X"202122232425262728292A2B2C2D2E2F3031323334353637".
+           05  FILLER                PIC X(24) VALUE
+               X"38393A3B3C3D3E3F404142434445464748494A4B4C4D4E4F".
+           05  FILLER                PIC X(24) VALUE
+               X"505152535455565758595A5B5C5D5E5F6061626364656667".
+           05  FILLER                PIC X(23) VALUE
+               X"68696A6B6C6D6E6F707172737475767778797A7B7C7D7E".
+       01  WS-EBCDIC-TABLE.
+           05  FILLER                PIC X(24) VALUE
+               X"405A7F7B5B6C507D4D5D5C4E6B604B61F0F1F2F3F4F5F6F7".
+           05  FILLER                PIC X(24) VALUE
+               X"F8F97A5E4C7E6E6F7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6".
+           05  FILLER                PIC X(24) VALUE
+               X"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D7981828384858687".
+           05  FILLER                PIC X(23) VALUE
+               X"8889919293949596979899A2A3A4A5A6A7A8A9C04FD0A1".
+
+       01  WS-CONVERTED-DESCR        PIC X(56).
+       01  WS-CONVERTED-RESULT       PIC X(80).
+
+       01  WS-EXC-DETAIL.
+           05  WS-EXC-IVP-ID             PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  WS-EXC-BTCH-SEQ-NO        PIC ZZZZZZZ9.
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  WS-EXC-FIELD              PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  WS-EXC-MSG                PIC X(40) VALUE
+               '*** CODEPAGE ROUND-TRIP CORRUPTION ***'.
+
+       01  WS-KEY-EXC-DETAIL.
+           05  WS-KX-ASCII-IVP-ID        PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  WS-KX-EXTRACT-IVP-ID      PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  WS-KX-MSG                 PIC X(40) VALUE
+               '*** UNABLE TO CORRELATE ASCII/EBCDIC ***'.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+       COPY MQCPIN REPLACING MQ-CODEPAGE-ASCII-INPUT BY
+           MQ-CODEPAGE-ASCII-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAIR
+               UNTIL WS-END-OF-ASCII OR WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MQCP-ASCII-FILE
+           IF WS-ASCII-STATUS NOT = '00'
+               DISPLAY 'IVPCPVAL: UNABLE TO OPEN ASCII SIDE, STATUS='
+                   WS-ASCII-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPCPVAL: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CODEPAGE-EXC-FILE
+           PERFORM 2100-READ-ASCII
+           PERFORM 2200-READ-EXTRACT.
+
+       2000-PROCESS-PAIR.
+           ADD 1 TO WS-RECS-READ
+           IF MQCA-IVP-ID OF MQ-CODEPAGE-ASCII-WORK NOT =
+                   IVP-ID OF WS-IVP-FIELDS-WORK
+               OR MQCA-BTCH-SEQ-NO OF MQ-CODEPAGE-ASCII-WORK NOT =
+                   IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+               PERFORM 2600-WRITE-KEY-EXCEPTION
+               ADD 1 TO WS-RECS-UNMATCHED-KEY
+           ELSE
+               ADD 1 TO WS-RECS-COMPARED
+               PERFORM 2300-CONVERT-AND-COMPARE
+           END-IF
+           PERFORM 2100-READ-ASCII
+           PERFORM 2200-READ-EXTRACT.
+
+       2100-READ-ASCII.
+           READ MQCP-ASCII-FILE INTO MQ-CODEPAGE-ASCII-WORK
+               AT END
+                   SET WS-END-OF-ASCII TO TRUE
+           END-READ.
+
+       2200-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       2300-CONVERT-AND-COMPARE.
+           MOVE MQCA-DESCR-ASCII OF MQ-CODEPAGE-ASCII-WORK
+               TO WS-CONVERTED-DESCR
+           INSPECT WS-CONVERTED-DESCR CONVERTING WS-ASCII-TABLE
+               TO WS-EBCDIC-TABLE
+           MOVE MQCA-RESULT-ASCII OF MQ-CODEPAGE-ASCII-WORK
+               TO WS-CONVERTED-RESULT
+           INSPECT WS-CONVERTED-RESULT CONVERTING WS-ASCII-TABLE
+               TO WS-EBCDIC-TABLE
+           IF WS-CONVERTED-DESCR NOT =
+                   IVP-DESCR OF WS-IVP-FIELDS-WORK
+               PERFORM 2400-WRITE-EXCEPTION
+           END-IF
+           IF WS-CONVERTED-RESULT NOT =
+                   IVP-RESULT OF WS-IVP-FIELDS-WORK
+               PERFORM 2500-WRITE-RESULT-EXCEPTION
+           END-IF.
+
+       2400-WRITE-EXCEPTION.
+           MOVE IVP-ID OF WS-IVP-FIELDS-WORK TO WS-EXC-IVP-ID
+           MOVE IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+               TO WS-EXC-BTCH-SEQ-NO
+           MOVE 'IVP-DESCR' TO WS-EXC-FIELD
+           WRITE CODEPAGE-EXC-LINE FROM WS-EXC-DETAIL
+           ADD 1 TO WS-RECS-CORRUPT.
+
+       2500-WRITE-RESULT-EXCEPTION.
+           MOVE IVP-ID OF WS-IVP-FIELDS-WORK TO WS-EXC-IVP-ID
+           MOVE IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+               TO WS-EXC-BTCH-SEQ-NO
+           MOVE 'IVP-RESULT' TO WS-EXC-FIELD
+           WRITE CODEPAGE-EXC-LINE FROM WS-EXC-DETAIL
+           ADD 1 TO WS-RECS-CORRUPT.
+
+       2600-WRITE-KEY-EXCEPTION.
+           MOVE MQCA-IVP-ID OF MQ-CODEPAGE-ASCII-WORK
+               TO WS-KX-ASCII-IVP-ID
+           MOVE IVP-ID OF WS-IVP-FIELDS-WORK TO WS-KX-EXTRACT-IVP-ID
+           WRITE CODEPAGE-EXC-LINE FROM WS-KEY-EXC-DETAIL.
+
+       9000-TERMINATE.
+           CLOSE MQCP-ASCII-FILE
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE CODEPAGE-EXC-FILE
+           DISPLAY 'IVPCPVAL: RECORDS READ       = ' WS-RECS-READ
+           DISPLAY 'IVPCPVAL: RECORDS COMPARED   = ' WS-RECS-COMPARED
+           DISPLAY 'IVPCPVAL: CORRUPTION FOUND   = ' WS-RECS-CORRUPT
+           DISPLAY 'IVPCPVAL: UNMATCHED KEYS     = '
+               WS-RECS-UNMATCHED-KEY
+           IF WS-RECS-CORRUPT > 0 OR WS-RECS-UNMATCHED-KEY > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
