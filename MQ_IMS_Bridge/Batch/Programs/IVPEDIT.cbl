@@ -0,0 +1,156 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPEDIT
+      *  REQUEST    : 008
+      *  PURPOSE    : EDIT-CHECK IVP-TYPE AND IVP-BES ON EACH IVP
+      *               REQUEST RECORD BEFORE IT IS PACKAGED INTO THE
+      *               MQIIH HEADER AND SENT TO IMS.  ANY RECORD WITH AN
+      *               UNDEFINED IVP-TYPE/IVP-BES COMBINATION IS WRITTEN
+      *               TO A REJECT FILE WITH A CLEAR MESSAGE INSTEAD OF
+      *               BEING ALLOWED TO FLOW THROUGH; ONLY VALIDATED
+      *               RECORDS ARE WRITTEN TO THE ACCEPTED OUTPUT FILE.
+      *
+      *               VALID IVP-TYPE VALUES:
+      *                   'S' - SINGLE REQUEST/REPLY ROUND TRIP
+      *                   'C' - MULTI-TRIP CONVERSATIONAL EXCHANGE
+      *               VALID IVP-BES VALUES:
+      *                   '1' - PRIMARY BACK-END SIMULATOR
+      *                   '2' - ALTERNATE BACK-END SIMULATOR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPEDIT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-REQUEST-FILE ASSIGN TO IVPREQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT IVP-ACCEPTED-FILE ASSIGN TO IVPACPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCEPTED-STATUS.
+
+           SELECT IVP-REJECT-FILE ASSIGN TO IVPREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-REQUEST-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  IVP-ACCEPTED-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY
+               WS-IVP-FIELDS-ACCEPTED.
+
+       FD  IVP-REJECT-FILE
+           RECORDING MODE IS F.
+       01  IVP-REJECT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQUEST-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-ACCEPTED-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-REJECT-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-REQUEST             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-ACCEPTED         PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-REJECTED         PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-VALID-SWITCH          PIC X(1).
+           88  WS-RECORD-VALID               VALUE 'Y'.
+       01  WS-REJECT-REASON         PIC X(40).
+
+       01  WS-REJECT-DETAIL.
+           05  WS-REJ-IVP-ID            PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-REJ-TYPE              PIC X(1).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-REJ-BES               PIC X(1).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-REJ-REASON            PIC X(40).
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-REQUEST
+               UNTIL WS-END-OF-REQUEST
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-REQUEST-FILE
+           IF WS-REQUEST-STATUS NOT = '00'
+               DISPLAY 'IVPEDIT: UNABLE TO OPEN REQUEST FILE, STATUS='
+                   WS-REQUEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT IVP-ACCEPTED-FILE
+           OPEN OUTPUT IVP-REJECT-FILE
+           PERFORM 2100-READ-REQUEST.
+
+       2000-EDIT-REQUEST.
+           ADD 1 TO WS-RECS-READ
+           PERFORM 2200-VALIDATE-RECORD
+           IF WS-RECORD-VALID
+               WRITE WS-IVP-FIELDS-ACCEPTED FROM WS-IVP-FIELDS-WORK
+               ADD 1 TO WS-RECS-ACCEPTED
+           ELSE
+               MOVE IVP-ID OF WS-IVP-FIELDS-WORK   TO WS-REJ-IVP-ID
+               MOVE IVP-TYPE OF WS-IVP-FIELDS-WORK TO WS-REJ-TYPE
+               MOVE IVP-BES OF WS-IVP-FIELDS-WORK  TO WS-REJ-BES
+               MOVE WS-REJECT-REASON                TO WS-REJ-REASON
+               WRITE IVP-REJECT-LINE FROM WS-REJECT-DETAIL
+               ADD 1 TO WS-RECS-REJECTED
+           END-IF
+           PERFORM 2100-READ-REQUEST.
+
+       2100-READ-REQUEST.
+           READ IVP-REQUEST-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-REQUEST TO TRUE
+           END-READ.
+
+       2200-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF IVP-TYPE OF WS-IVP-FIELDS-WORK NOT = 'S'
+                   AND IVP-TYPE OF WS-IVP-FIELDS-WORK NOT = 'C'
+               MOVE 'N' TO WS-VALID-SWITCH
+               STRING 'UNDEFINED IVP-TYPE: '
+                      IVP-TYPE OF WS-IVP-FIELDS-WORK DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+           END-IF
+           IF WS-RECORD-VALID
+               IF IVP-BES OF WS-IVP-FIELDS-WORK NOT = '1'
+                       AND IVP-BES OF WS-IVP-FIELDS-WORK NOT = '2'
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   STRING 'UNDEFINED IVP-BES: '
+                          IVP-BES OF WS-IVP-FIELDS-WORK
+                              DELIMITED BY SIZE
+                       INTO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE IVP-REQUEST-FILE
+           CLOSE IVP-ACCEPTED-FILE
+           CLOSE IVP-REJECT-FILE
+           DISPLAY 'IVPEDIT: RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'IVPEDIT: RECORDS ACCEPTED = ' WS-RECS-ACCEPTED
+           DISPLAY 'IVPEDIT: RECORDS REJECTED = ' WS-RECS-REJECTED
+           IF WS-RECS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
