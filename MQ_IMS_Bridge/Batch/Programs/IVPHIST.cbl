@@ -0,0 +1,141 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPHIST
+      *  REQUEST    : 000
+      *  PURPOSE    : APPEND EACH COMPLETED WS-IVP-FIELDS RECORD FROM
+      *               THE BRIDGE'S END-OF-TRANSACTION EXTRACT TO A
+      *               DATED IVP HISTORY FILE, KEYED BY IVP-ID AND
+      *               IVP-BTCH-SEQ-NO, SO PAST IVP RUNS CAN BE PULLED
+      *               UP ON DEMAND.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPHIST.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-EXTRACT-FILE ASSIGN TO IVPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT IVP-HIST-FILE ASSIGN TO DYNAMIC WS-HIST-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  IVP-HIST-FILE.
+       01  IVP-HIST-RECORD.
+           05  IVPH-KEY.
+               10  IVPH-IVP-ID          PIC X(8).
+               10  IVPH-BTCH-SEQ-NO     PIC 9(8).
+           05  IVPH-RUN-DATE            PIC X(8).
+           05  IVPH-DETAIL.
+               10  IVPH-DESCR           PIC X(56).
+               10  IVPH-RESULT          PIC X(80).
+               10  IVPH-BES-NAME        PIC X(8).
+               10  IVPH-BES-TRAN-ID     PIC X(8).
+               10  IVPH-BES-PGM-NAME    PIC X(8).
+               10  IVPH-USERID          PIC X(8).
+               10  IVPH-START-DATE-CHAR PIC X(16).
+               10  IVPH-START-TIME-CHAR PIC X(16).
+               10  IVPH-REPLY-DATE-CHAR PIC X(16).
+               10  IVPH-REPLY-TIME-CHAR PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-HIST-STATUS           PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-HIST-DSN              PIC X(44) VALUE SPACES.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-RECS-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       LINKAGE SECTION.
+       01  LK-RUN-DATE               PIC X(8).
+
+       PROCEDURE DIVISION USING LK-RUN-DATE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           STRING 'IVPHIST.D' DELIMITED BY SIZE
+                  LK-RUN-DATE DELIMITED BY SIZE
+               INTO WS-HIST-DSN
+           OPEN INPUT IVP-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPHIST: UNABLE TO OPEN EXTRACT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND IVP-HIST-FILE
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT IVP-HIST-FILE
+           END-IF
+           IF WS-HIST-STATUS NOT = '00' AND WS-HIST-STATUS NOT = '05'
+               DISPLAY 'IVPHIST: UNABLE TO OPEN HISTORY FILE, STATUS='
+                   WS-HIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           MOVE SPACES               TO IVP-HIST-RECORD
+           MOVE IVP-ID               OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-IVP-ID
+           MOVE IVP-BTCH-SEQ-NO      OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-BTCH-SEQ-NO
+           MOVE LK-RUN-DATE          TO IVPH-RUN-DATE
+           MOVE IVP-DESCR            OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-DESCR
+           MOVE IVP-RESULT           OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-RESULT
+           MOVE IVP-BES-NAME         OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-BES-NAME
+           MOVE IVP-BES-TRAN-ID      OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-BES-TRAN-ID
+           MOVE IVP-BES-PGM-NAME     OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-BES-PGM-NAME
+           MOVE IVP-USERID           OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-USERID
+           MOVE IVP-START-DATE-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-START-DATE-CHAR
+           MOVE IVP-START-TIME-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-START-TIME-CHAR
+           MOVE IVP-REPLY-DATE-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-REPLY-DATE-CHAR
+           MOVE IVP-REPLY-TIME-CHAR  OF WS-IVP-FIELDS-WORK
+                                     TO IVPH-REPLY-TIME-CHAR
+           WRITE IVP-HIST-RECORD
+           ADD 1 TO WS-RECS-WRITTEN
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-EXTRACT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE IVP-EXTRACT-FILE
+           CLOSE IVP-HIST-FILE
+           DISPLAY 'IVPHIST: RECORDS READ    = ' WS-RECS-READ
+           DISPLAY 'IVPHIST: RECORDS WRITTEN = ' WS-RECS-WRITTEN
+           MOVE ZERO TO RETURN-CODE.
