@@ -0,0 +1,151 @@
+      ******************************************************************
+      *  PROGRAM-ID : IVPTMOUT
+      *  REQUEST    : 005
+      *  PURPOSE    : FOR EVERY IVP REQUEST THAT HAS BEEN SUBMITTED BUT
+      *               NOT YET RECEIVED A REPLY, COMPARE ELAPSED TIME
+      *               SINCE IVP-START-TIME AGAINST A TIMEOUT THRESHOLD
+      *               BASED ON IVP-BES-DELAY AND WRITE AN EXPLICIT
+      *               TIMEOUT/EXCEPTION RECORD INSTEAD OF LETTING THE
+      *               BATCH HANG WAITING ON A HUNG IMS CONNECTION.
+      *
+      *               INPUT IS IVPINFLT, THE IN-FLIGHT/SUBMITTED
+      *               EXTRACT THE BRIDGE WRITES (WS-IVP-FIELDS LAYOUT)
+      *               AT THE MOMENT IT SENDS A REQUEST TO THE BACK END
+      *               -- BEFORE THE REPLY ARRIVES -- AND NOT IVPEXTR,
+      *               WHICH ONLY EVER HOLDS ALREADY-COMPLETED
+      *               TRANSACTIONS AND SO CAN NEVER SHOW A BLANK
+      *               IVP-REPLY-TIME.  THIS CHECK IS INTENDED TO RUN
+      *               WHILE THE BATCH WINDOW IS STILL OPEN, AGAINST
+      *               WHATEVER HAS BEEN SUBMITTED SO FAR AND HAS NOT
+      *               YET MOVED TO IVPEXTR.
+      *
+      *               LK-AS-OF-LILSECS IS THE CURRENT TOD (IN THE SAME
+      *               LILSECS BASE AS IVP-START-LILSECS) AS OF WHICH
+      *               THE CHECK IS MADE; IT IS SUPPLIED BY THE CALLER
+      *               (NORMALLY THE SCHEDULER STEP THAT INVOKES THIS
+      *               CHECK WHILE THE IVP BATCH WINDOW IS STILL OPEN).
+      *               LK-TIMEOUT-PAD-SECS IS ADDED TO IVP-BES-DELAY TO
+      *               ALLOW FOR NORMAL MQ/IMS TRANSIT TIME ON TOP OF
+      *               THE SIMULATED BACK-END DELAY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVPTMOUT.
+       AUTHOR. MQ-IMS-BRIDGE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVP-INFLIGHT-FILE ASSIGN TO IVPINFLT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT TIMEOUT-EXC-FILE ASSIGN TO IVPTMEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVP-INFLIGHT-FILE
+           RECORDING MODE IS F.
+           COPY WSIVPFLD.
+
+       FD  TIMEOUT-EXC-FILE
+           RECORDING MODE IS F.
+       01  TIMEOUT-EXC-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-EXC-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-EXTRACT             VALUE 'Y'.
+       01  WS-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+       01  WS-TIMEOUTS-FOUND        PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-ELAPSED-SECS          USAGE COMP-2.
+       01  WS-THRESHOLD-SECS        USAGE COMP-2.
+
+       01  WS-EXC-LINE.
+           05  WS-EXC-IVP-ID            PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-BES-NAME          PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-BTCH-SEQ-NO       PIC ZZZZZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-ELAPSED           PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-THRESHOLD         PIC Z,ZZZ,ZZ9.9999.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  WS-EXC-MSG               PIC X(20) VALUE
+               '*** IVP TIMEOUT ***'.
+
+       COPY WSIVPFLD REPLACING WS-IVP-FIELDS BY WS-IVP-FIELDS-WORK.
+
+       LINKAGE SECTION.
+       01  LK-AS-OF-LILSECS          USAGE COMP-2.
+       01  LK-TIMEOUT-PAD-SECS       USAGE COMP-2.
+
+       PROCEDURE DIVISION USING LK-AS-OF-LILSECS LK-TIMEOUT-PAD-SECS.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT IVP-INFLIGHT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'IVPTMOUT: UNABLE TO OPEN INFLIGHT, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT TIMEOUT-EXC-FILE
+           PERFORM 2100-READ-EXTRACT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECS-READ
+           IF IVP-REPLY-TIME OF WS-IVP-FIELDS-WORK = SPACES
+               COMPUTE WS-ELAPSED-SECS =
+                   LK-AS-OF-LILSECS -
+                   IVP-START-LILSECS OF WS-IVP-FIELDS-WORK
+               COMPUTE WS-THRESHOLD-SECS =
+                   IVP-BES-DELAY OF WS-IVP-FIELDS-WORK +
+                   LK-TIMEOUT-PAD-SECS
+               IF WS-ELAPSED-SECS > WS-THRESHOLD-SECS
+                   PERFORM 2200-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           PERFORM 2100-READ-EXTRACT.
+
+       2100-READ-EXTRACT.
+           READ IVP-INFLIGHT-FILE INTO WS-IVP-FIELDS-WORK
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           MOVE IVP-ID OF WS-IVP-FIELDS-WORK    TO WS-EXC-IVP-ID
+           MOVE IVP-BES-NAME OF WS-IVP-FIELDS-WORK
+                                                 TO WS-EXC-BES-NAME
+           MOVE IVP-BTCH-SEQ-NO OF WS-IVP-FIELDS-WORK
+                                                 TO WS-EXC-BTCH-SEQ-NO
+           MOVE WS-ELAPSED-SECS                 TO WS-EXC-ELAPSED
+           MOVE WS-THRESHOLD-SECS                TO WS-EXC-THRESHOLD
+           WRITE TIMEOUT-EXC-LINE FROM WS-EXC-LINE
+           ADD 1 TO WS-TIMEOUTS-FOUND.
+
+       9000-TERMINATE.
+           CLOSE IVP-INFLIGHT-FILE
+           CLOSE TIMEOUT-EXC-FILE
+           DISPLAY 'IVPTMOUT: RECORDS READ  = ' WS-RECS-READ
+           DISPLAY 'IVPTMOUT: TIMEOUTS FOUND = ' WS-TIMEOUTS-FOUND
+           IF WS-TIMEOUTS-FOUND > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
