@@ -35,7 +35,11 @@
 									05  IVP-START-TIME-CHAR   PIC  X(16)     USAGE DISPLAY.
 									05  IVP-REPLY-DATE-CHAR   PIC  X(16)     USAGE DISPLAY.
 									05  IVP-REPLY-TIME-CHAR   PIC  X(16)     USAGE DISPLAY.
-															  
+									05  IVP-CONV-TRIP-COUNT  PIC S9(4)      USAGE COMP.
+									05  IVP-CONV-TRIP        OCCURS 8 TIMES.
+										10  IVP-CONV-START-TIME PIC  X(8)   USAGE DISPLAY.
+										10  IVP-CONV-REPLY-TIME PIC  X(8)   USAGE DISPLAY.
+
 			</copybook>
         <origCopybook>								10 MQIIH.
 	
