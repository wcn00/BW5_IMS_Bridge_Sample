@@ -74,12 +74,22 @@
 										05  IVP-START-DATE-CHAR   PIC  X(16)     USAGE DISPLAY.
 										05  IVP-START-TIME-CHAR   PIC  X(16)     USAGE DISPLAY.
 										05  IVP-REPLY-DATE-CHAR   PIC  X(16)     USAGE DISPLAY.
-										05  IVP-REPLY-TIME-CHAR   PIC  X(16)     USAGE DISPLAY.  
-			
-  
-									                                                                        
-                 
-                                                                                            
+										05  IVP-REPLY-TIME-CHAR   PIC  X(16)     USAGE DISPLAY.
+									05  IVP-CONV-TRIP-COUNT  PIC S9(4)      USAGE COMP.
+									05  IVP-CONV-TRIP        OCCURS 8 TIMES.
+										10  IVP-CONV-START-TIME PIC  X(8)   USAGE DISPLAY.
+										10  IVP-CONV-START-LILSECS REDEFINES
+										                          IVP-CONV-START-TIME
+										                          USAGE COMP-2.
+										10  IVP-CONV-REPLY-TIME PIC  X(8)   USAGE DISPLAY.
+										10  IVP-CONV-REPLY-LILSECS REDEFINES
+										                          IVP-CONV-REPLY-TIME
+										                          USAGE COMP-2.
+
+
+
+
+
                                                                                                                  </copybook>
         <origCopybook>								10 MQIIH.
 	
@@ -137,6 +147,18 @@
                 <name>redefine1</name>
                 <defaultElement>WS-IVP-FIELDS.IVP-START-TIME</defaultElement>
             </redefineGroup>
+            <redefineGroup>
+                <redefinedField>WS-IVP-FIELDS.IVP-CONV-TRIP.IVP-CONV-START-TIME</redefinedField>
+                <hasControlElement>false</hasControlElement>
+                <name>redefine2</name>
+                <defaultElement>WS-IVP-FIELDS.IVP-CONV-TRIP.IVP-CONV-START-TIME</defaultElement>
+            </redefineGroup>
+            <redefineGroup>
+                <redefinedField>WS-IVP-FIELDS.IVP-CONV-TRIP.IVP-CONV-REPLY-TIME</redefinedField>
+                <hasControlElement>false</hasControlElement>
+                <name>redefine3</name>
+                <defaultElement>WS-IVP-FIELDS.IVP-CONV-TRIP.IVP-CONV-REPLY-TIME</defaultElement>
+            </redefineGroup>
         </redefineGroups>
     </config>
 </BWSharedResource>
\ No newline at end of file
